@@ -4,54 +4,92 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CONTACTOS ASSIGN TO 
+           SELECT CONTACTOS ASSIGN TO
            "/Users/antonyferreira/Documents/Cobol/contactos.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS ID-CONTACTO
                FILE STATUS IS WS-FS.
 
+           SELECT AUDITCONTOUTPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/auditcont.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTACTOS.
        01 REG-CONTACTOS.
            03 ID-CONTACTO   PIC 9(02).
            03 NM-CONTACTO   PIC X(20).
-           
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
+
+       FD AUDITCONTOUTPUT.
+       01 AUDITCONTOUTPUT-LINHA PIC X(62).
 
        WORKING-STORAGE SECTION.
 
-           01 WS-REGISTRO PIC X(22) VALUE SPACES.
-           
+           01 WS-REGISTRO PIC X(67) VALUE SPACES.
+
            01 FILLER REDEFINES WS-REGISTRO.
                03 WS-ID-CONTACTO PIC 9(02).
                03 WS-NM-CONTACTO PIC X(20).
-       
-           
+               03 WS-TEL-CONTACTO PIC X(15).
+               03 WS-EMAIL-CONTACTO PIC X(30).
+
+
            01 WS-FS PIC XX.
                88 FS-OK VALUE '00'.
+           01 WS-FS-AUDIT PIC XX.
+               88 WS-FS-AUDIT-OK VALUE '00'.
            77 WS-EOF PIC X VALUE 'N'.
                88 EOF-OK VALUE 'S' FALSE 'N'.
            01 WS-EXIT PIC X VALUE 'N'.
                88 EXIT-YES VALUE 'S' FALSE 'N'.
 
-       PROCEDURE DIVISION.
+           01 WS-AUDIT-LINHA PIC X(62).
+           01 FILLER REDEFINES WS-AUDIT-LINHA.
+               05 WS-AUDIT-ID PIC 9(02).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-NOME-ANTIGO PIC X(20).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-NOME-NOVO PIC X(20).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-DATA PIC 9(08).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-HORA PIC 9(08).
+
+           01 WS-FS-AREA.
+               03 WS-FS-CODIGO   PIC X(02).
+               03 WS-FS-MENSAGEM PIC X(40).
+
+       LINKAGE SECTION.
+
+           01 LK-COM-AREA.
+               03 LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            OPEN I-O CONTACTOS
 
            IF NOT FS-OK
-               DISPLAY 'Erro ao abrir o ficheiro.' 
-               STOP RUN
+               MOVE WS-FS TO WS-FS-CODIGO
+               CALL 'status_msg.o' USING WS-FS-AREA
+               DISPLAY 'Erro ao abrir o ficheiro (' WS-FS-CODIGO
+                       ') - ' WS-FS-MENSAGEM
                CLOSE CONTACTOS
+               GOBACK
            END-IF.
-           
+
            DISPLAY '*** ALTERAR CONTACTOS ***'.
 
            PERFORM P300-ALTERAR THRU P300-FIM UNTIL EXIT-YES.
 
            CLOSE CONTACTOS.
-           STOP RUN.
+           GOBACK.
 
        P300-ALTERAR.
        
@@ -67,10 +105,20 @@
                    DISPLAY ' '
                  NOT INVALID KEY
                    DISPLAY '*** CONTACTO ENCONTRADO ***'
-                   DISPLAY '*** ' ID-CONTACTO '-' NM-CONTACTO 
+                   DISPLAY '*** ' ID-CONTACTO '-' NM-CONTACTO
+                   DISPLAY '*** TELEFONE: ' TEL-CONTACTO
+                   DISPLAY '*** EMAIL: ' EMAIL-CONTACTO
+                   MOVE ID-CONTACTO TO WS-AUDIT-ID
+                   MOVE NM-CONTACTO TO WS-AUDIT-NOME-ANTIGO
                    DISPLAY 'INSIRA O NOME ATUALIZADO'
                    ACCEPT NM-CONTACTO
+                   DISPLAY 'INSIRA O TELEFONE ATUALIZADO'
+                   ACCEPT TEL-CONTACTO
+                   DISPLAY 'INSIRA O EMAIL ATUALIZADO'
+                   ACCEPT EMAIL-CONTACTO
                    REWRITE REG-CONTACTOS
+                   MOVE NM-CONTACTO TO WS-AUDIT-NOME-NOVO
+                   PERFORM P310-REGISTAR-AUDITORIA
                    DISPLAY 'CONTACTO ATUALIZADO'
            END-READ
 
@@ -85,8 +133,24 @@
            END-IF.
 
        P300-FIM.
-           STOP RUN.
-           
+           GOBACK.
+
+       P310-REGISTAR-AUDITORIA.
+
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+
+           OPEN EXTEND AUDITCONTOUTPUT.
+
+           IF WS-FS-AUDIT = 35
+               CLOSE AUDITCONTOUTPUT
+               OPEN OUTPUT AUDITCONTOUTPUT
+           END-IF.
+
+           MOVE WS-AUDIT-LINHA TO AUDITCONTOUTPUT-LINHA.
+           WRITE AUDITCONTOUTPUT-LINHA.
+           CLOSE AUDITCONTOUTPUT.
+
        P400-LER-FICHEIRO.
            CLOSE CONTACTOS.
            OPEN INPUT CONTACTOS.
\ No newline at end of file
