@@ -17,12 +17,16 @@
        01 REG-CONTACTOS.
            03 ID-CONTACTO   PIC 9(02).
            03 NM-CONTACTO   PIC X(20).
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
 
        WORKING-STORAGE SECTION.
-           01 WS-REGISTRO PIC X(22) VALUE SPACES.
+           01 WS-REGISTRO PIC X(67) VALUE SPACES.
            01 FILLER REDEFINES WS-REGISTRO.
                03 WS-ID-CONTACTO PIC 9(02).
                03 WS-NM-CONTACTO PIC X(20).
+               03 WS-TEL-CONTACTO PIC X(15).
+               03 WS-EMAIL-CONTACTO PIC X(30).
            
            01 WS-FS PIC XX.
                88 FS-OK VALUE '00'.
@@ -33,55 +37,105 @@
 
            77 WS-CONT-ID PIC 9(03) VALUE ZEROES.
 
-       PROCEDURE DIVISION.
+           77 WS-PESQUISA PIC X(20) VALUE SPACES.
+           77 WS-PESQUISA-LEN PIC 9(02) VALUE ZEROES.
+           77 WS-PESQUISA-LIMITE PIC 9(02) VALUE ZEROES.
+           77 WS-IDX-PESQ PIC 9(02) VALUE ZEROES.
+           01 WS-ENCONTROU-PESQ PIC X(01) VALUE 'N'.
+               88 ENCONTROU-PESQ VALUE 'S' FALSE 'N'.
+
+           01 WS-FS-AREA.
+               03 WS-FS-CODIGO   PIC X(02).
+               03 WS-FS-MENSAGEM PIC X(40).
+
+       LINKAGE SECTION.
+
+           01 LK-COM-AREA.
+               03 LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            SET WS-CONT-ID TO ZEROES.
            OPEN INPUT CONTACTOS
 
            IF NOT FS-OK
-               DISPLAY 'Erro ao abrir o ficheiro. CÃ³digo de status: ' 
-                        WS-FS
-               STOP RUN
+               MOVE WS-FS TO WS-FS-CODIGO
+               CALL 'status_msg.o' USING WS-FS-AREA
+               DISPLAY 'Erro ao abrir o ficheiro (' WS-FS-CODIGO
+                       ') - ' WS-FS-MENSAGEM
+               GOBACK
            END-IF.
-           
+
            DISPLAY '*******************************'.
            DISPLAY ' '.
            DISPLAY '*** CODIGO DE ABERTURA DO FICHEIRO - ' WS-FS.
            DISPLAY ' '.
            DISPLAY '*** LISTA DE CONTACTOS ***'.
-           DISPLAY ' '
+           DISPLAY ' '.
+           DISPLAY 'INSIRA PARTE DO NOME A PESQUISAR (VAZIO = TODOS)'.
+           ACCEPT WS-PESQUISA.
+
+           PERFORM P200-CALC-TAMANHO-PESQUISA.
 
            PERFORM P300-LISTAR THRU P300-FIM.
 
-           CLOSE CONTACTOS.
-           STOP RUN.
+           GOBACK.
+
+       P200-CALC-TAMANHO-PESQUISA.
+
+           MOVE 20 TO WS-PESQUISA-LEN.
+           PERFORM VARYING WS-PESQUISA-LEN FROM 20 BY -1
+                   UNTIL WS-PESQUISA-LEN < 1
+                       OR WS-PESQUISA (WS-PESQUISA-LEN:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+           COMPUTE WS-PESQUISA-LIMITE = 21 - WS-PESQUISA-LEN.
 
        P300-LISTAR.
 
            SET EOF-OK TO FALSE
            SET WS-CONT-ID TO 0
-           
+
            PERFORM UNTIL EOF-OK
                READ CONTACTOS INTO WS-REGISTRO
-                   AT END 
-                       SET EOF-OK TO TRUE 
-                   NOT AT END 
-                       ADD 1 TO WS-CONT-ID
-                       DISPLAY 'ID: ' ID-CONTACTO 
-                               ' NOME: ' NM-CONTACTO
-                END-READ               
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       PERFORM P250-VERIFICAR-NOME
+                       IF ENCONTROU-PESQ
+                           ADD 1 TO WS-CONT-ID
+                           DISPLAY 'ID: ' ID-CONTACTO
+                                   ' NOME: ' NM-CONTACTO
+                           DISPLAY '    TEL: ' TEL-CONTACTO
+                                   ' EMAIL: ' EMAIL-CONTACTO
+                       END-IF
+                END-READ
            END-PERFORM
-           CLOSE CONTACTOS         
+           CLOSE CONTACTOS
 
            DISPLAY ' '
            DISPLAY '*** NUMERO DE REGISTOS: ' WS-CONT-ID
-           DISPLAY ' '
-           STOP RUN.
-           
+           DISPLAY ' '.
+
+       P250-VERIFICAR-NOME.
+
+           IF WS-PESQUISA-LEN = 0
+               SET ENCONTROU-PESQ TO TRUE
+           ELSE
+               SET ENCONTROU-PESQ TO FALSE
+               PERFORM VARYING WS-IDX-PESQ FROM 1 BY 1
+                       UNTIL WS-IDX-PESQ > WS-PESQUISA-LIMITE
+                           OR ENCONTROU-PESQ
+                   IF NM-CONTACTO (WS-IDX-PESQ:WS-PESQUISA-LEN)
+                           = WS-PESQUISA (1:WS-PESQUISA-LEN)
+                       SET ENCONTROU-PESQ TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        P300-FIM.
-           STOP RUN.
+           GOBACK.
 
        END PROGRAM LERINDEX.
            
\ No newline at end of file
