@@ -1,12 +1,20 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AULA8.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AULA8.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        77 WS-NUM1 PIC 9(02).
        77 WS-NUM2 PIC 9(02).
        77 WS-RES  PIC 9(03).
-   
+
+       01 WS-CALC-AREA.
+           03 WS-C-NUM1 PIC S9(07)V99.
+           03 WS-C-NUM2 PIC S9(07)V99.
+           03 WS-C-OP   PIC X(01).
+           03 WS-C-RES  PIC S9(07)V99.
+           03 WS-C-ERRO PIC X(01).
+
        PROCEDURE DIVISION.
 
            PERFORM P001-INICIO.
@@ -14,37 +22,63 @@ PROGRAM-ID. AULA8.
            PERFORM P999-FIM.
 
        P001-INICIO.
-           
+
            INITIALIZE WS-NUM1
                       WS-NUM2.
-           
+
            DISPLAY 'Numero 1 '.
            ACCEPT WS-NUM1.
            DISPLAY 'NUMERO 2 '.
-           ACCEPT WS-NUM2.     
+           ACCEPT WS-NUM2.
 
        P500-CALC.
-           
+
            DISPLAY 'FUNCAO ADD: '
-           ADD WS-NUM1 TO WS-NUM2
-                       ON SIZE ERROR PERFORM P800-ERRO.
+           MOVE WS-NUM1 TO WS-C-NUM1
+           MOVE WS-NUM2 TO WS-C-NUM2
+           MOVE 'A' TO WS-C-OP
+           CALL 'calc_util.o' USING WS-CALC-AREA
+           IF WS-C-ERRO = 'S'
+               PERFORM P800-ERRO
+           ELSE
+               MOVE WS-C-RES TO WS-NUM2
+           END-IF.
            DISPLAY 'Funcao add ' WS-NUM2.
 
-           DISPLAY 'FUNCAO SUB: ' 
-           SUBTRACT 2 FROM WS-NUM2
-                    ON SIZE ERROR PERFORM P800-ERRO.
+           DISPLAY 'FUNCAO SUB: '
+           MOVE WS-NUM2 TO WS-C-NUM1
+           MOVE 2 TO WS-C-NUM2
+           MOVE 'S' TO WS-C-OP
+           CALL 'calc_util.o' USING WS-CALC-AREA
+           IF WS-C-ERRO = 'S'
+               PERFORM P800-ERRO
+           ELSE
+               MOVE WS-C-RES TO WS-NUM2
+           END-IF.
            DISPLAY 'Funcao add ' WS-NUM2.
 
-           DISPLAY 'FUNCAO MULTI: ' 
-           MULTIPLY 3 BY WS-NUM2 GIVING WS-NUM2
-                    ON SIZE ERROR PERFORM P800-ERRO.
-          
+           DISPLAY 'FUNCAO MULTI: '
+           MOVE WS-NUM2 TO WS-C-NUM1
+           MOVE 3 TO WS-C-NUM2
+           MOVE 'M' TO WS-C-OP
+           CALL 'calc_util.o' USING WS-CALC-AREA
+           IF WS-C-ERRO = 'S'
+               PERFORM P800-ERRO
+           ELSE
+               MOVE WS-C-RES TO WS-NUM2
+           END-IF.
            DISPLAY 'Funcao add ' WS-NUM2.
 
-           DISPLAY 'FUNCAO DIVIDIR: ' 
-           DIVIDE 1 BY WS-NUM2 GIVING WS-NUM2
-                    ON SIZE ERROR PERFORM P800-ERRO.
-
+           DISPLAY 'FUNCAO DIVIDIR: '
+           MOVE 1 TO WS-C-NUM1
+           MOVE WS-NUM2 TO WS-C-NUM2
+           MOVE 'D' TO WS-C-OP
+           CALL 'calc_util.o' USING WS-CALC-AREA
+           IF WS-C-ERRO = 'S'
+               PERFORM P800-ERRO
+           ELSE
+               MOVE WS-C-RES TO WS-NUM2
+           END-IF.
            DISPLAY 'Funcao add ' WS-NUM2.
 
        P800-ERRO.
