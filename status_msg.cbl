@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATMSG.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+           01 LK-COM-AREA.
+               03 LK-FS-CODIGO    PIC X(02).
+               03 LK-FS-MENSAGEM  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       P100-TRADUZIR-ESTADO.
+
+           EVALUATE LK-FS-CODIGO
+               WHEN '00'
+                   MOVE 'OPERACAO CONCLUIDA COM SUCESSO'
+                       TO LK-FS-MENSAGEM
+               WHEN '02'
+                   MOVE 'REGISTO DUPLICADO NUMA CHAVE ALTERNATIVA'
+                       TO LK-FS-MENSAGEM
+               WHEN '10'
+                   MOVE 'FIM DE FICHEIRO ATINGIDO'
+                       TO LK-FS-MENSAGEM
+               WHEN '21'
+                   MOVE 'CHAVE FORA DE SEQUENCIA'
+                       TO LK-FS-MENSAGEM
+               WHEN '22'
+                   MOVE 'CHAVE DUPLICADA'
+                       TO LK-FS-MENSAGEM
+               WHEN '23'
+                   MOVE 'REGISTO NAO ENCONTRADO'
+                       TO LK-FS-MENSAGEM
+               WHEN '30'
+                   MOVE 'ERRO PERMANENTE DE I/O'
+                       TO LK-FS-MENSAGEM
+               WHEN '34'
+                   MOVE 'ESPACO EM DISCO ESGOTADO'
+                       TO LK-FS-MENSAGEM
+               WHEN '35'
+                   MOVE 'FICHEIRO NAO EXISTE'
+                       TO LK-FS-MENSAGEM
+               WHEN '37'
+                   MOVE 'OPERACAO NAO SUPORTADA NESTE FICHEIRO'
+                       TO LK-FS-MENSAGEM
+               WHEN '41'
+                   MOVE 'FICHEIRO JA ABERTO'
+                       TO LK-FS-MENSAGEM
+               WHEN '42'
+                   MOVE 'FICHEIRO JA FECHADO'
+                       TO LK-FS-MENSAGEM
+               WHEN '43'
+                   MOVE 'NENHUM REGISTO LIDO ANTES DE REESCREVER'
+                       TO LK-FS-MENSAGEM
+               WHEN '44'
+                   MOVE 'TAMANHO DE REGISTO INVALIDO'
+                       TO LK-FS-MENSAGEM
+               WHEN '46'
+                   MOVE 'LEITURA SEQUENCIAL SEM REGISTO VALIDO'
+                       TO LK-FS-MENSAGEM
+               WHEN '47'
+                   MOVE 'OPERACAO DE LEITURA NAO PERMITIDA'
+                       TO LK-FS-MENSAGEM
+               WHEN '48'
+                   MOVE 'OPERACAO DE ESCRITA NAO PERMITIDA'
+                       TO LK-FS-MENSAGEM
+               WHEN '49'
+                   MOVE 'REESCRITA/ELIMINACAO NAO PERMITIDA'
+                       TO LK-FS-MENSAGEM
+               WHEN OTHER
+                   MOVE 'CODIGO DE ESTADO DESCONHECIDO'
+                       TO LK-FS-MENSAGEM
+           END-EVALUATE.
+
+           GOBACK.
