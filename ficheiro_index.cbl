@@ -17,15 +17,19 @@
        01 REG-CONTACTOS.
            03 ID-CONTACTO   PIC 9(02).
            03 NM-CONTACTO   PIC X(20).
-           
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
+
 
        WORKING-STORAGE SECTION.
 
-           01 WS-REGISTRO PIC X(22) VALUE SPACES.
-           
+           01 WS-REGISTRO PIC X(67) VALUE SPACES.
+
            01 FILLER REDEFINES WS-REGISTRO.
                03 WS-ID-CONTACTO PIC 9(02).
                03 WS-NM-CONTACTO PIC X(20).
+               03 WS-TEL-CONTACTO PIC X(15).
+               03 WS-EMAIL-CONTACTO PIC X(30).
        
            
            01 WS-FS PIC XX.
@@ -35,6 +39,10 @@
            01 WS-EXIT PIC X VALUE 'N'.
                88 EXIT-YES VALUE 'S' FALSE 'N'.
 
+           01 WS-FS-AREA.
+               03 WS-FS-CODIGO   PIC X(02).
+               03 WS-FS-MENSAGEM PIC X(40).
+
        LINKAGE SECTION.
 
            01 LK-COM-AREA.
@@ -52,7 +60,10 @@
            END-IF.
 
            IF NOT FS-OK THEN
-               DISPLAY 'Erro ao abrir o ficheiro.' 
+               MOVE WS-FS TO WS-FS-CODIGO
+               CALL 'status_msg.o' USING WS-FS-AREA
+               DISPLAY 'Erro ao abrir o ficheiro (' WS-FS-CODIGO
+                       ') - ' WS-FS-MENSAGEM
                CLOSE CONTACTOS
                GOBACK
            END-IF.
@@ -68,11 +79,23 @@
            DISPLAY 'INFORME AS INFORMAÇÕES PARA REGISTRO DE CONTACTOS'.
            DISPLAY 'INTRODUZA O NUMERO DO CONTACTO'.
            ACCEPT WS-ID-CONTACTO.
-           DISPLAY 'INTRODUZA O NOME DO CONTACTO'.
-           ACCEPT WS-NM-CONTACTO.
+           MOVE SPACES TO WS-NM-CONTACTO.
+           PERFORM UNTIL WS-NM-CONTACTO NOT = SPACES
+               DISPLAY 'INTRODUZA O NOME DO CONTACTO'
+               ACCEPT WS-NM-CONTACTO
+               IF WS-NM-CONTACTO = SPACES
+                   DISPLAY 'NOME NAO PODE FICAR EM BRANCO'
+               END-IF
+           END-PERFORM.
+           DISPLAY 'INTRODUZA O TELEFONE DO CONTACTO'.
+           ACCEPT WS-TEL-CONTACTO.
+           DISPLAY 'INTRODUZA O EMAIL DO CONTACTO'.
+           ACCEPT WS-EMAIL-CONTACTO.
 
            MOVE WS-ID-CONTACTO TO ID-CONTACTO.
            MOVE WS-NM-CONTACTO TO NM-CONTACTO.
+           MOVE WS-TEL-CONTACTO TO TEL-CONTACTO.
+           MOVE WS-EMAIL-CONTACTO TO EMAIL-CONTACTO.
 
            WRITE REG-CONTACTOS
                  INVALID KEY 
