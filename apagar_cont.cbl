@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APAGC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACTOS ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTACTO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTACTOS.
+       01 REG-CONTACTOS.
+           03 ID-CONTACTO   PIC 9(02).
+           03 NM-CONTACTO   PIC X(20).
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-REGISTRO PIC X(67) VALUE SPACES.
+
+           01 FILLER REDEFINES WS-REGISTRO.
+               03 WS-ID-CONTACTO PIC 9(02).
+               03 WS-NM-CONTACTO PIC X(20).
+               03 WS-TEL-CONTACTO PIC X(15).
+               03 WS-EMAIL-CONTACTO PIC X(30).
+
+           01 WS-FS PIC XX.
+               88 FS-OK VALUE '00'.
+           77 WS-EOF PIC X VALUE 'N'.
+               88 EOF-OK VALUE 'S' FALSE 'N'.
+           01 WS-EXIT PIC X VALUE 'N'.
+               88 EXIT-YES VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+
+           01 LK-COM-AREA.
+               03 LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+           P100-MAIN.
+
+           OPEN I-O CONTACTOS.
+
+           IF WS-FS = 35 THEN
+               OPEN OUTPUT CONTACTOS
+           END-IF.
+
+           IF NOT FS-OK THEN
+               DISPLAY 'Erro ao abrir o ficheiro.'
+               CLOSE CONTACTOS
+               GOBACK
+           END-IF.
+
+           DISPLAY '*** ELIMINAR CONTACTOS ***'.
+
+           PERFORM P300-APAGAR THRU P300-FIM UNTIL EXIT-YES.
+
+           CLOSE CONTACTOS.
+
+       P300-APAGAR.
+
+           DISPLAY 'INSIRA O ID DO CONTACTO A ELIMINAR'.
+           ACCEPT ID-CONTACTO.
+
+           READ CONTACTOS
+               KEY IS ID-CONTACTO
+                 INVALID KEY
+                   DISPLAY 'NAO EXISTE'
+                   DISPLAY ' '
+                 NOT INVALID KEY
+                   DISPLAY '*** CONTACTO ENCONTRADO ***'
+                   DISPLAY '*** ' ID-CONTACTO '-' NM-CONTACTO
+                   DELETE CONTACTOS
+                       INVALID KEY
+                           DISPLAY 'ERRO AO ELIMINAR O CONTACTO'
+                       NOT INVALID KEY
+                           DISPLAY 'CONTACTO ELIMINADO COM SUCESSO'
+                   END-DELETE
+           END-READ.
+
+           DISPLAY 'DIGITE S PARA CONTINUAR OU N PARA SAIR'.
+           ACCEPT WS-EXIT.
+
+           IF WS-EXIT = 's'
+               PERFORM P300-APAGAR
+           ELSE
+               SET EXIT-YES TO TRUE
+               CLOSE CONTACTOS
+           END-IF.
+
+       P300-FIM.
+           GOBACK.
+
+       END PROGRAM APAGC.
