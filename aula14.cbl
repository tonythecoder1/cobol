@@ -1,12 +1,15 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. AULA14.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 
+           SELECT STUDENT ASSIGN TO
                '/Users/antonyferreira/Documents/Cobol/student.txt'
-               ORGANIZATION IS SEQUENTIAL.      
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-STUDENT
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,33 +17,89 @@
        01 STUDENT-FILE.
            03 CD-STUDENT PIC 9(05).
            03 NM-STUDENT PIC X(20).
+           03 NT-STUDENT PIC 9(02).
 
        WORKING-STORAGE SECTION.
-       77 WS-EOF PIC A VALUE 'N'.  
-       01 WS-DADOS PIC X(25) VALUE SPACES.
+       77 WS-EOF PIC A VALUE 'N'.
+       01 WS-DADOS PIC X(27) VALUE SPACES.
 
        01 FILLER REDEFINES WS-DADOS.
            03 WS-CD-STUDENT PIC 9(05).
            03 WS-NM-STUDENT PIC X(20).
+           03 WS-NT-STUDENT PIC 9(02).
+
+       01 WS-FS PIC XX.
+           88 WS-FS-OK VALUE '00'.
+           88 WS-FS-NOVO VALUE '35'.
+           88 WS-FS-NAO-ENCONTRADO VALUE '23'.
+
+       77 WS-OP PIC 9(01) VALUE ZEROES.
+       77 WS-CD-PESQUISA PIC 9(05) VALUE ZEROES.
 
        PROCEDURE DIVISION.
-       
-           DISPLAY 'HELLO WORLD'.   
+
+       MAIN-PROCEDURE.
+
+           DISPLAY '1 - LISTAR TODOS OS ALUNOS'.
+           DISPLAY '2 - PESQUISAR ALUNO POR CODIGO'.
+           ACCEPT WS-OP.
+
+           EVALUATE WS-OP
+               WHEN 1
+                   PERFORM P200-LISTAR-TODOS
+               WHEN 2
+                   PERFORM P300-PESQUISAR-POR-CODIGO
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+           STOP RUN.
+
+       P200-LISTAR-TODOS.
+
            OPEN INPUT STUDENT.
 
+           IF WS-FS-NOVO
+               DISPLAY 'FICHEIRO DE ALUNOS NAO EXISTE'
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
            PERFORM UNTIL WS-EOF = 'F'
-               READ STUDENT INTO WS-DADOS
-                   AT END 
+               READ STUDENT NEXT INTO WS-DADOS
+                   AT END
                        MOVE 'F' TO WS-EOF
-                   NOT AT END 
-                       DISPLAY 'DADOS LIDOS: ' WS-DADOS
-                       MOVE WS-DADOS TO STUDENT-FILE
+                   NOT AT END
                        DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
+                               ' - NOTA ' WS-NT-STUDENT
                END-READ
            END-PERFORM.
 
-           CLOSE STUDENT.                
+           CLOSE STUDENT.
 
-           STOP RUN.
+       P300-PESQUISAR-POR-CODIGO.
+
+           OPEN INPUT STUDENT.
+
+           IF WS-FS-NOVO
+               DISPLAY 'FICHEIRO DE ALUNOS NAO EXISTE'
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'INSIRA O CODIGO DO ALUNO'.
+           ACCEPT WS-CD-PESQUISA.
+
+           MOVE WS-CD-PESQUISA TO CD-STUDENT.
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY CD-STUDENT ' - ' NM-STUDENT
+                           ' - NOTA ' NT-STUDENT
+           END-READ.
+
+           CLOSE STUDENT.
 
        END PROGRAM AULA14.
