@@ -7,7 +7,8 @@
            SELECT InputFile ASSIGN TO "input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OutputFile ASSIGN TO "output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,10 +23,19 @@
        01  WS-Choice PIC 9.
        01  EOF-FLAG      PIC X VALUE 'N'.
 
+       01  WS-FS PIC XX.
+           88 WS-FS-OK VALUE '00'.
+           88 WS-FS-NOVO VALUE '35'.
+
+       01  WS-DataHora PIC 9(08).
+       01  WS-Hora PIC 9(08).
+       01  WS-LogLine PIC X(100).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "1 - Escrever no arquivo"
            DISPLAY "2 - Ler do arquivo"
+           DISPLAY "3 - Adicionar ao arquivo com data/hora"
            DISPLAY "Escolha uma opção: "
            ACCEPT WS-Choice
 
@@ -33,6 +43,8 @@
                PERFORM P200-WRITE-TO-FILE
            ELSE IF WS-Choice = 2 THEN
                PERFORM P100-READ-FROM-FILE
+           ELSE IF WS-Choice = 3 THEN
+               PERFORM P300-APPEND-TO-FILE
            ELSE
                DISPLAY "Opção inválida."
            END-IF.
@@ -60,4 +72,31 @@
            END-PERFORM
            CLOSE InputFile.
 
+       P300-APPEND-TO-FILE.
+           DISPLAY "Digite o texto para adicionar ao arquivo: ".
+           ACCEPT UserInput
+
+           OPEN EXTEND OutputFile
+           IF WS-FS-NOVO
+               CLOSE OutputFile
+               OPEN OUTPUT OutputFile
+           END-IF
+
+           ACCEPT WS-DataHora FROM DATE YYYYMMDD
+           ACCEPT WS-Hora FROM TIME
+
+           MOVE SPACES TO WS-LogLine
+           STRING WS-DataHora DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-Hora DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   UserInput DELIMITED BY SIZE
+               INTO WS-LogLine
+           END-STRING
+
+           MOVE WS-LogLine TO OutputRecord
+           WRITE OutputRecord
+           CLOSE OutputFile
+           DISPLAY "Linha adicionada em output.txt.".
+
        END PROGRAM FileReadWrite.
