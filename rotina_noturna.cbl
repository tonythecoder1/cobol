@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROTNOTTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT LOGROTINA ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/rotina_noturna.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LOGROTINA.
+       01 LOGROTINA-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FS-LOG PIC XX.
+               88 WS-FS-LOG-OK VALUE '00'.
+
+           01 WS-COM-AREA.
+               03 WS-COM-MSG PIC X(20) VALUE SPACES.
+
+           77 WS-PASSO PIC X(30) VALUE SPACES.
+           77 WS-MOMENTO PIC X(10) VALUE SPACES.
+           01 WS-DATA-HORA PIC 9(08) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           OPEN OUTPUT LOGROTINA.
+           CLOSE LOGROTINA.
+
+           MOVE 'LISTAGEM DE CONTACTOS' TO WS-PASSO.
+           PERFORM P100-REGISTAR-INICIO.
+           CALL 'ler_index.o' USING WS-COM-AREA.
+           PERFORM P110-REGISTAR-FIM.
+
+           MOVE 'OCUPACAO DE VOOS' TO WS-PASSO.
+           PERFORM P100-REGISTAR-INICIO.
+           CALL 'relatorio_ocupacao.o' USING WS-COM-AREA.
+           PERFORM P110-REGISTAR-FIM.
+
+           MOVE 'PREVISAO METEOROLOGICA' TO WS-PASSO.
+           PERFORM P100-REGISTAR-INICIO.
+           CALL 'web.o' USING WS-COM-AREA.
+           PERFORM P110-REGISTAR-FIM.
+
+           DISPLAY ' '.
+           DISPLAY '*** ROTINA NOTURNA CONCLUIDA ***'.
+
+           STOP RUN.
+
+       P100-REGISTAR-INICIO.
+
+           MOVE 'INICIO' TO WS-MOMENTO.
+           PERFORM P120-ESCREVER-LOG.
+
+       P110-REGISTAR-FIM.
+
+           MOVE 'FIM' TO WS-MOMENTO.
+           PERFORM P120-ESCREVER-LOG.
+
+       P120-ESCREVER-LOG.
+
+           ACCEPT WS-DATA-HORA FROM DATE YYYYMMDD.
+           MOVE SPACES TO LOGROTINA-LINHA.
+           STRING WS-MOMENTO DELIMITED BY SPACE
+                   ' - ' DELIMITED BY SIZE
+                   WS-PASSO DELIMITED BY SIZE
+                   ' - ' DELIMITED BY SIZE
+                   WS-DATA-HORA DELIMITED BY SIZE
+               INTO LOGROTINA-LINHA
+           END-STRING.
+
+           OPEN EXTEND LOGROTINA.
+           IF WS-FS-LOG = 35
+               CLOSE LOGROTINA
+               OPEN OUTPUT LOGROTINA
+           END-IF.
+           WRITE LOGROTINA-LINHA.
+           CLOSE LOGROTINA.
+
+           DISPLAY LOGROTINA-LINHA.
+
+       END PROGRAM ROTNOTTE.
