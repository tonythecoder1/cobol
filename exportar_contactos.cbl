@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCONT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CONTACTOS ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CONTACTO
+           FILE STATUS IS WS-FS-CONTACTOS.
+
+       SELECT CONTACTOSCSV ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTACTOS.
+       01 REG-CONTACTOS.
+           03 ID-CONTACTO   PIC 9(02).
+           03 NM-CONTACTO   PIC X(20).
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
+
+       FD CONTACTOSCSV.
+       01 CONTACTOSCSV-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FS-CONTACTOS PIC XX.
+               88 WS-FS-CONTACTOS-OK VALUE '00'.
+
+           01 WS-FS-CSV PIC XX.
+               88 WS-FS-CSV-OK VALUE '00'.
+
+           77 WS-EXIT-OK PIC X(01) VALUE 'N'.
+           77 WS-TOTAL-EXPORTADOS PIC 9(04) VALUE ZEROES.
+
+           01 WS-CSV-LINHA PIC X(100) VALUE SPACES.
+           77 WS-CSV-PTR PIC 9(03) VALUE 1.
+           77 WS-LEN-NOME PIC 9(02) VALUE ZEROES.
+           77 WS-LEN-TEL PIC 9(02) VALUE ZEROES.
+           77 WS-LEN-EMAIL PIC 9(02) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-EXPORTAR.
+
+           DISPLAY ' '.
+           DISPLAY '*** EXPORTACAO DE CONTACTOS PARA CSV ***'.
+           DISPLAY 'CONTACTOS EXPORTADOS: ' WS-TOTAL-EXPORTADOS.
+
+           STOP RUN.
+
+       P100-EXPORTAR.
+
+           OPEN INPUT CONTACTOS.
+           OPEN OUTPUT CONTACTOSCSV.
+
+           IF NOT WS-FS-CONTACTOS-OK
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O FICHEIRO DE CONTACTOS'
+               CLOSE CONTACTOSCSV
+               STOP RUN
+           END-IF.
+
+           MOVE 'ID,NOME,TELEFONE,EMAIL' TO CONTACTOSCSV-LINHA.
+           WRITE CONTACTOSCSV-LINHA.
+
+           SET WS-EXIT-OK TO 'N'.
+
+           PERFORM UNTIL WS-EXIT-OK = 'S'
+               READ CONTACTOS NEXT
+                   AT END
+                       SET WS-EXIT-OK TO 'S'
+                   NOT AT END
+                       PERFORM P110-EXPORTAR-UMA-LINHA
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTACTOS.
+           CLOSE CONTACTOSCSV.
+
+       P110-EXPORTAR-UMA-LINHA.
+
+           MOVE SPACES TO WS-CSV-LINHA.
+           PERFORM P120-CALCULAR-TAMANHOS.
+           MOVE 1 TO WS-CSV-PTR.
+
+           STRING ID-CONTACTO DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+
+           IF WS-LEN-NOME > 0
+               STRING NM-CONTACTO (1:WS-LEN-NOME) DELIMITED BY SIZE
+                   INTO WS-CSV-LINHA
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-IF.
+
+           STRING ',' DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+
+           IF WS-LEN-TEL > 0
+               STRING TEL-CONTACTO (1:WS-LEN-TEL) DELIMITED BY SIZE
+                   INTO WS-CSV-LINHA
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-IF.
+
+           STRING ',' DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+
+           IF WS-LEN-EMAIL > 0
+               STRING EMAIL-CONTACTO (1:WS-LEN-EMAIL) DELIMITED BY SIZE
+                   INTO WS-CSV-LINHA
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-IF.
+
+           MOVE WS-CSV-LINHA TO CONTACTOSCSV-LINHA.
+           WRITE CONTACTOSCSV-LINHA.
+
+           ADD 1 TO WS-TOTAL-EXPORTADOS.
+
+       P120-CALCULAR-TAMANHOS.
+
+           MOVE 20 TO WS-LEN-NOME.
+           PERFORM VARYING WS-LEN-NOME FROM 20 BY -1
+                   UNTIL WS-LEN-NOME < 1
+                       OR NM-CONTACTO (WS-LEN-NOME:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+
+           MOVE 15 TO WS-LEN-TEL.
+           PERFORM VARYING WS-LEN-TEL FROM 15 BY -1
+                   UNTIL WS-LEN-TEL < 1
+                       OR TEL-CONTACTO (WS-LEN-TEL:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+
+           MOVE 30 TO WS-LEN-EMAIL.
+           PERFORM VARYING WS-LEN-EMAIL FROM 30 BY -1
+                   UNTIL WS-LEN-EMAIL < 1
+                       OR EMAIL-CONTACTO (WS-LEN-EMAIL:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+
+       END PROGRAM EXPCONT.
