@@ -5,10 +5,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT FICHEIRO ASSIGN TO 
+           SELECT FICHEIRO ASSIGN TO
            '/Users/antonyferreira/Documents/Cobol/fixe.txt'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,31 +23,101 @@
 
            01 WS-FICHEIRO-NM PIC X(30).
            01 WS-FICHEIRO-ID PIC X(10).
-           
+
+           01 WS-EXIT-OK PIC X(01) VALUE 'N'.
+
+           01 WS-TABELA-IDS.
+               05 WS-TABELA-ID OCCURS 500 TIMES
+                       INDEXED BY WS-IDX-TAB PIC X(10).
+
+           77 WS-TOTAL-IDS PIC 9(04) VALUE ZEROES.
+           01 WS-ID-DUPLICADO PIC X(01) VALUE 'N'.
+               88 WS-DUPLICADO VALUE 'S' FALSE 'N'.
+
+           01 WS-FS PIC XX VALUE '00'.
+               88 WS-FS-OK VALUE '00'.
+               88 WS-FS-NOVO VALUE '35'.
+
+           01 WS-FS-AREA.
+               05 WS-FS-CODIGO   PIC X(02).
+               05 WS-FS-MENSAGEM PIC X(40).
+
        PROCEDURE DIVISION.
 
-          
+           PERFORM P300-CARREGAR-TABELA-IDS.
+
            OPEN EXTEND FICHEIRO.
+           IF WS-FS-NOVO
+               CLOSE FICHEIRO
+               OPEN OUTPUT FICHEIRO
+           END-IF.
+           IF NOT WS-FS-OK
+               MOVE WS-FS TO WS-FS-CODIGO
+               CALL 'status_msg.o' USING WS-FS-AREA
+               DISPLAY 'ERRO AO ABRIR O FICHEIRO (' WS-FS-CODIGO
+                       ') - ' WS-FS-MENSAGEM
+           END-IF.
            PERFORM P400-INICIO.
 
-           
+           CLOSE FICHEIRO.
+
+       P300-CARREGAR-TABELA-IDS.
+
+           MOVE ZEROES TO WS-TOTAL-IDS.
+           OPEN INPUT FICHEIRO.
+           SET WS-EXIT-OK TO 'N'.
+
+           PERFORM UNTIL WS-EXIT-OK = 'S'
+               READ FICHEIRO
+                   AT END
+                       SET WS-EXIT-OK TO 'S'
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-IDS
+                       MOVE FICHEIRO-ID
+                           TO WS-TABELA-ID (WS-TOTAL-IDS)
+               END-READ
+           END-PERFORM.
+
            CLOSE FICHEIRO.
 
        P400-INICIO.
-           
+
            CLOSE FICHEIRO.
            OPEN EXTEND FICHEIRO.
+           IF WS-FS-NOVO
+               CLOSE FICHEIRO
+               OPEN OUTPUT FICHEIRO
+           END-IF.
 
            DISPLAY 'INSERE O NOME'.
            ACCEPT WS-FICHEIRO-NM.
            DISPLAY 'INSERE O CODIGO'.
            ACCEPT WS-FICHEIRO-ID.
 
+           PERFORM P410-VERIFICAR-DUPLICADO.
+
+           IF WS-DUPLICADO
+               DISPLAY 'AVISO: CODIGO ' WS-FICHEIRO-ID
+                       ' JA EXISTE NO FICHEIRO - A GRAVAR MESMO ASSIM'
+           END-IF.
+
            MOVE WS-FICHEIRO-NM TO FICHEIRO-NM
            MOVE WS-FICHEIRO-ID TO FICHEIRO-ID.
            WRITE LISTA-FICHEIRO.
 
-        
+
            DISPLAY 'Gravação realizada com sucesso!'.
 
+       P410-VERIFICAR-DUPLICADO.
+
+           SET WS-DUPLICADO TO FALSE.
+           SET WS-IDX-TAB TO 1.
+           PERFORM UNTIL WS-IDX-TAB > WS-TOTAL-IDS
+                   OR WS-DUPLICADO
+               IF WS-TABELA-ID (WS-IDX-TAB) = WS-FICHEIRO-ID
+                   SET WS-DUPLICADO TO TRUE
+               END-IF
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM.
+
        P400-FIM.
