@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCONT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT REGISTO ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/lista.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LISTA.
+
+       SELECT CONTACTOS ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CONTACTO
+           FILE STATUS IS WS-FS-CONTACTOS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           FD REGISTO.
+           01 REG-FICHEIRO.
+               02 REG-F-ID PIC 9(05).
+               02 REG-F-NM PIC X(20).
+
+           FD CONTACTOS.
+           01 REG-CONTACTOS.
+               03 ID-CONTACTO   PIC 9(02).
+               03 NM-CONTACTO   PIC X(20).
+               03 TEL-CONTACTO  PIC X(15).
+               03 EMAIL-CONTACTO PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FS-LISTA PIC XX.
+               88 WS-FS-LISTA-OK VALUE '00'.
+
+           01 WS-FS-CONTACTOS PIC XX.
+               88 WS-FS-CONTACTOS-OK VALUE '00'.
+
+           01 WS-TABELA-LISTA.
+               05 WS-LISTA-NOME OCCURS 999 TIMES
+                       INDEXED BY WS-IDX-LISTA.
+                   10 PIC X(20).
+
+           01 WS-TABELA-CONTACTOS.
+               05 WS-CONTACTOS-NOME OCCURS 999 TIMES
+                       INDEXED BY WS-IDX-CONTACTOS.
+                   10 PIC X(20).
+
+           77 WS-TOTAL-LISTA PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-CONTACTOS PIC 9(04) VALUE ZEROES.
+           77 WS-ENCONTROU PIC X(01) VALUE "N".
+           77 WS-EXIT-OK PIC X(01) VALUE "N".
+           77 WS-TOTAL-SO-LISTA PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-SO-CONTACTOS PIC 9(04) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-CARREGAR-LISTA.
+           PERFORM P200-CARREGAR-CONTACTOS.
+           PERFORM P300-COMPARAR-LISTA-COM-CONTACTOS.
+           PERFORM P400-COMPARAR-CONTACTOS-COM-LISTA.
+
+           DISPLAY " ".
+           DISPLAY "*** RECONCILIACAO LISTA.TXT / CONTACTOS.DAT ***".
+           DISPLAY "NOMES SO EM LISTA.TXT: " WS-TOTAL-SO-LISTA.
+           DISPLAY "NOMES SO EM CONTACTOS.DAT: " WS-TOTAL-SO-CONTACTOS.
+
+           STOP RUN.
+
+       P100-CARREGAR-LISTA.
+
+           OPEN INPUT REGISTO.
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ REGISTO
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LISTA
+                       MOVE REG-F-NM
+                           TO WS-LISTA-NOME (WS-TOTAL-LISTA)
+               END-READ
+           END-PERFORM.
+
+           CLOSE REGISTO.
+
+       P200-CARREGAR-CONTACTOS.
+
+           OPEN INPUT CONTACTOS.
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ CONTACTOS NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-CONTACTOS
+                       MOVE NM-CONTACTO
+                           TO WS-CONTACTOS-NOME (WS-TOTAL-CONTACTOS)
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTACTOS.
+
+       P300-COMPARAR-LISTA-COM-CONTACTOS.
+
+           SET WS-IDX-LISTA TO 1.
+           PERFORM UNTIL WS-IDX-LISTA > WS-TOTAL-LISTA
+               MOVE "N" TO WS-ENCONTROU
+               SET WS-IDX-CONTACTOS TO 1
+               PERFORM UNTIL WS-IDX-CONTACTOS > WS-TOTAL-CONTACTOS
+                   IF WS-LISTA-NOME (WS-IDX-LISTA)
+                           = WS-CONTACTOS-NOME (WS-IDX-CONTACTOS)
+                       MOVE "S" TO WS-ENCONTROU
+                       SET WS-IDX-CONTACTOS TO WS-TOTAL-CONTACTOS
+                   END-IF
+                   SET WS-IDX-CONTACTOS UP BY 1
+               END-PERFORM
+               IF WS-ENCONTROU = "N"
+                   ADD 1 TO WS-TOTAL-SO-LISTA
+                   DISPLAY "SO EM LISTA.TXT: "
+                           WS-LISTA-NOME (WS-IDX-LISTA)
+               END-IF
+               SET WS-IDX-LISTA UP BY 1
+           END-PERFORM.
+
+       P400-COMPARAR-CONTACTOS-COM-LISTA.
+
+           SET WS-IDX-CONTACTOS TO 1.
+           PERFORM UNTIL WS-IDX-CONTACTOS > WS-TOTAL-CONTACTOS
+               MOVE "N" TO WS-ENCONTROU
+               SET WS-IDX-LISTA TO 1
+               PERFORM UNTIL WS-IDX-LISTA > WS-TOTAL-LISTA
+                   IF WS-CONTACTOS-NOME (WS-IDX-CONTACTOS)
+                           = WS-LISTA-NOME (WS-IDX-LISTA)
+                       MOVE "S" TO WS-ENCONTROU
+                       SET WS-IDX-LISTA TO WS-TOTAL-LISTA
+                   END-IF
+                   SET WS-IDX-LISTA UP BY 1
+               END-PERFORM
+               IF WS-ENCONTROU = "N"
+                   ADD 1 TO WS-TOTAL-SO-CONTACTOS
+                   DISPLAY "SO EM CONTACTOS.DAT: "
+                           WS-CONTACTOS-NOME (WS-IDX-CONTACTOS)
+               END-IF
+               SET WS-IDX-CONTACTOS UP BY 1
+           END-PERFORM.
+
+       END PROGRAM RECONCONT.
