@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKCONT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CONTACTOS ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CONTACTO
+           FILE STATUS IS WS-FS-CONTACTOS.
+
+       SELECT CONTACTOSBACKUP ASSIGN TO WS-NOME-BACKUP
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTACTOS.
+       01 REG-CONTACTOS.
+           03 ID-CONTACTO   PIC 9(02).
+           03 NM-CONTACTO   PIC X(20).
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
+
+       FD CONTACTOSBACKUP.
+       01 CONTACTOSBACKUP-REG PIC X(67).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FS-CONTACTOS PIC XX.
+               88 WS-FS-CONTACTOS-OK VALUE '00'.
+
+           01 WS-FS-BACKUP PIC XX.
+               88 WS-FS-BACKUP-OK VALUE '00'.
+
+           77 WS-EXIT-OK PIC X(01) VALUE 'N'.
+           77 WS-TOTAL-COPIADOS PIC 9(04) VALUE ZEROES.
+
+           01 WS-DATA-HOJE PIC 9(08) VALUE ZEROES.
+
+           01 WS-NOME-BACKUP PIC X(70) VALUE SPACES.
+           01 FILLER REDEFINES WS-NOME-BACKUP.
+               03 WS-NOME-BACKUP-PREFIXO PIC X(50).
+               03 WS-NOME-BACKUP-DATA PIC 9(08).
+               03 WS-NOME-BACKUP-SUFIXO PIC X(04).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-MONTAR-NOME-BACKUP.
+           PERFORM P200-COPIAR.
+
+           DISPLAY ' '.
+           DISPLAY '*** BACKUP NOTURNO DE CONTACTOS.DAT ***'.
+           DISPLAY 'FICHEIRO GERADO: ' WS-NOME-BACKUP.
+           DISPLAY 'REGISTOS COPIADOS: ' WS-TOTAL-COPIADOS.
+
+           STOP RUN.
+
+       P100-MONTAR-NOME-BACKUP.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO WS-NOME-BACKUP.
+           MOVE
+           '/Users/antonyferreira/Documents/Cobol/contactos_'
+               TO WS-NOME-BACKUP-PREFIXO.
+           MOVE WS-DATA-HOJE TO WS-NOME-BACKUP-DATA.
+           MOVE '.bak' TO WS-NOME-BACKUP-SUFIXO.
+
+       P200-COPIAR.
+
+           OPEN INPUT CONTACTOS.
+           OPEN OUTPUT CONTACTOSBACKUP.
+
+           IF NOT WS-FS-CONTACTOS-OK
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O FICHEIRO DE CONTACTOS'
+               CLOSE CONTACTOSBACKUP
+               STOP RUN
+           END-IF.
+
+           SET WS-EXIT-OK TO 'N'.
+
+           PERFORM UNTIL WS-EXIT-OK = 'S'
+               READ CONTACTOS NEXT
+                   AT END
+                       SET WS-EXIT-OK TO 'S'
+                   NOT AT END
+                       MOVE REG-CONTACTOS TO CONTACTOSBACKUP-REG
+                       WRITE CONTACTOSBACKUP-REG
+                       ADD 1 TO WS-TOTAL-COPIADOS
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTACTOS.
+           CLOSE CONTACTOSBACKUP.
+
+       END PROGRAM BACKCONT.
