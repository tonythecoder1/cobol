@@ -1,14 +1,58 @@
        identification division.
-       program-id. gestao_id. 
+       program-id. gestao_id.
 
        environment division.
        input-output section.
+       file-control.
 
-       SELECT CONTACTOS ASSIGN TO 
+       SELECT CONTACTOS ASSIGN TO
            "/Users/antonyferreira/Documents/Cobol/contactos.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM 
+               ACCESS MODE IS RANDOM
                RECORD KEY IS ID-CONTACTO
                FILE STATUS IS WS-FS.
 
+       data division.
+       file section.
+       FD CONTACTOS.
+       01 REG-CONTACTOS.
+           03 ID-CONTACTO    PIC 9(02).
+           03 NM-CONTACTO    PIC X(20).
+           03 TEL-CONTACTO   PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
 
+       working-storage section.
+
+       01 WS-FS PIC XX.
+           88 FS-OK VALUE '00'.
+
+       77 WS-ID-PESQUISA PIC 9(02) VALUE ZEROES.
+
+       procedure division.
+
+       MAIN-PROCEDURE.
+
+           OPEN INPUT CONTACTOS.
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O FICHEIRO DE CONTACTOS'
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'INSIRA O NUMERO DO CONTACTO'.
+           ACCEPT WS-ID-PESQUISA.
+
+           MOVE WS-ID-PESQUISA TO ID-CONTACTO.
+           READ CONTACTOS
+               INVALID KEY
+                   DISPLAY 'CONTACTO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'ID: '    ID-CONTACTO
+                   DISPLAY 'NOME: '  NM-CONTACTO
+                   DISPLAY 'TEL: '   TEL-CONTACTO
+                   DISPLAY 'EMAIL: ' EMAIL-CONTACTO
+           END-READ.
+
+           CLOSE CONTACTOS.
+
+           STOP RUN.
