@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTSTUD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO
+               '/Users/antonyferreira/Documents/Cobol/student.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CD-STUDENT
+               FILE STATUS IS WS-FS-STUDENT.
+
+           SELECT STUDENTORD ASSIGN TO
+               '/Users/antonyferreira/Documents/Cobol/student_ord.txt'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-STUDENTORD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+       01 STUDENT-FILE.
+           03 CD-STUDENT PIC 9(05).
+           03 NM-STUDENT PIC X(20).
+           03 NT-STUDENT PIC 9(02).
+
+       FD STUDENTORD.
+       01 STUDENTORD-FILE.
+           03 CD-STUDENTORD PIC 9(05).
+           03 NM-STUDENTORD PIC X(20).
+           03 NT-STUDENTORD PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FS-STUDENT PIC XX.
+               88 WS-FS-STUDENT-OK VALUE '00'.
+           01 WS-FS-STUDENTORD PIC XX.
+               88 WS-FS-STUDENTORD-OK VALUE '00'.
+
+           01 WS-EXIT PIC X VALUE 'N'.
+               88 WS-EXIT-OK VALUE 'S' FALSE 'N'.
+
+           01 WS-TABELA-ALUNOS.
+               05 WS-ALUNO OCCURS 500 TIMES
+                       INDEXED BY WS-IDX-ALUNO.
+                   10 WS-ALUNO-CD PIC 9(05).
+                   10 WS-ALUNO-NM PIC X(20).
+                   10 WS-ALUNO-NT PIC 9(02).
+
+           77 WS-TOTAL-ALUNOS PIC 9(04) VALUE ZEROES.
+
+           77 WS-IDX-1 PIC 9(04) VALUE ZEROES.
+           77 WS-IDX-2 PIC 9(04) VALUE ZEROES.
+           77 WS-LIMITE PIC 9(04) VALUE ZEROES.
+
+           01 WS-TROCOU PIC X VALUE 'N'.
+               88 WS-TROCOU-SIM VALUE 'S' FALSE 'N'.
+
+           01 WS-TEMP-CD PIC 9(05) VALUE ZEROES.
+           01 WS-TEMP-NM PIC X(20) VALUE SPACES.
+           01 WS-TEMP-NT PIC 9(02) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-CARREGAR-ALUNOS.
+           PERFORM P200-ORDENAR-ALUNOS.
+           PERFORM P300-GRAVAR-ORDENADO.
+
+           DISPLAY WS-TOTAL-ALUNOS ' ALUNOS ORDENADOS E GRAVADOS'.
+
+           STOP RUN.
+
+       P100-CARREGAR-ALUNOS.
+
+           OPEN INPUT STUDENT.
+
+           IF NOT WS-FS-STUDENT-OK
+               DISPLAY 'ERRO AO ABRIR O FICHEIRO DE ALUNOS'
+               STOP RUN
+           END-IF.
+
+           SET WS-EXIT-OK TO FALSE.
+           PERFORM UNTIL WS-EXIT-OK
+               READ STUDENT
+                   AT END
+                       SET WS-EXIT-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-ALUNOS
+                       MOVE CD-STUDENT
+                           TO WS-ALUNO-CD (WS-TOTAL-ALUNOS)
+                       MOVE NM-STUDENT
+                           TO WS-ALUNO-NM (WS-TOTAL-ALUNOS)
+                       MOVE NT-STUDENT
+                           TO WS-ALUNO-NT (WS-TOTAL-ALUNOS)
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+
+       P200-ORDENAR-ALUNOS.
+
+           MOVE WS-TOTAL-ALUNOS TO WS-LIMITE.
+
+           PERFORM UNTIL WS-LIMITE <= 1
+               SET WS-TROCOU-SIM TO FALSE
+               SET WS-IDX-1 TO 1
+               PERFORM UNTIL WS-IDX-1 >= WS-LIMITE
+                   SET WS-IDX-2 TO WS-IDX-1
+                   ADD 1 TO WS-IDX-2
+                   IF WS-ALUNO-NM (WS-IDX-1) > WS-ALUNO-NM (WS-IDX-2)
+                       MOVE WS-ALUNO-CD (WS-IDX-1) TO WS-TEMP-CD
+                       MOVE WS-ALUNO-NM (WS-IDX-1) TO WS-TEMP-NM
+                       MOVE WS-ALUNO-NT (WS-IDX-1) TO WS-TEMP-NT
+                       MOVE WS-ALUNO-CD (WS-IDX-2)
+                           TO WS-ALUNO-CD (WS-IDX-1)
+                       MOVE WS-ALUNO-NM (WS-IDX-2)
+                           TO WS-ALUNO-NM (WS-IDX-1)
+                       MOVE WS-ALUNO-NT (WS-IDX-2)
+                           TO WS-ALUNO-NT (WS-IDX-1)
+                       MOVE WS-TEMP-CD TO WS-ALUNO-CD (WS-IDX-2)
+                       MOVE WS-TEMP-NM TO WS-ALUNO-NM (WS-IDX-2)
+                       MOVE WS-TEMP-NT TO WS-ALUNO-NT (WS-IDX-2)
+                       SET WS-TROCOU-SIM TO TRUE
+                   END-IF
+                   SET WS-IDX-1 UP BY 1
+               END-PERFORM
+               SUBTRACT 1 FROM WS-LIMITE
+               IF NOT WS-TROCOU-SIM
+                   MOVE 1 TO WS-LIMITE
+               END-IF
+           END-PERFORM.
+
+       P300-GRAVAR-ORDENADO.
+
+           OPEN OUTPUT STUDENTORD.
+
+           IF NOT WS-FS-STUDENTORD-OK
+               DISPLAY 'ERRO AO CRIAR O FICHEIRO ORDENADO'
+               STOP RUN
+           END-IF.
+
+           SET WS-IDX-ALUNO TO 1.
+           PERFORM UNTIL WS-IDX-ALUNO > WS-TOTAL-ALUNOS
+               MOVE WS-ALUNO-CD (WS-IDX-ALUNO) TO CD-STUDENTORD
+               MOVE WS-ALUNO-NM (WS-IDX-ALUNO) TO NM-STUDENTORD
+               MOVE WS-ALUNO-NT (WS-IDX-ALUNO) TO NT-STUDENTORD
+               WRITE STUDENTORD-FILE
+               SET WS-IDX-ALUNO UP BY 1
+           END-PERFORM.
+
+           CLOSE STUDENTORD.
+
+       END PROGRAM SORTSTUD.
