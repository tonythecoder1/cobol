@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Arquivo ASSIGN TO 'arquivo.txt'
+           SELECT Arquivo ASSIGN TO WS-NomeArquivo
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -14,11 +14,27 @@
 
        WORKING-STORAGE SECTION.
        01  FimPrograma PIC X VALUE 'N'.
+       01  WS-NomeArquivo PIC X(50) VALUE 'arquivo.txt'.
+       01  WS-Mensagem PIC X(50) VALUE
+           'Olá, este é um arquivo de texto!'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+
+       01  LK-COM-AREA.
+           03  LK-NOME-ARQUIVO PIC X(50).
+           03  LK-MENSAGEM     PIC X(50).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
        ABRE-ARQUIVO.
+           IF LK-NOME-ARQUIVO NOT = SPACES
+               MOVE LK-NOME-ARQUIVO TO WS-NomeArquivo
+           END-IF
+           IF LK-MENSAGEM NOT = SPACES
+               MOVE LK-MENSAGEM TO WS-Mensagem
+           END-IF
+
            OPEN OUTPUT Arquivo
-           MOVE 'Olá, este é um arquivo de texto!' TO RegistroArquivo
+           MOVE WS-Mensagem TO RegistroArquivo
            WRITE RegistroArquivo
            CLOSE Arquivo
            MOVE 'S' TO FimPrograma.
@@ -26,4 +42,4 @@
        PARTE-PRINCIPAL.
            PERFORM ABRE-ARQUIVO
            DISPLAY 'Arquivo criado com sucesso!'
-           STOP RUN.
+           GOBACK.
