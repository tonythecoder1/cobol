@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCUTIL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+           01 LK-COM-AREA.
+               03 LK-NUM1      PIC S9(07)V99.
+               03 LK-NUM2      PIC S9(07)V99.
+               03 LK-OPERACAO  PIC X(01).
+               03 LK-RESULTADO PIC S9(07)V99.
+               03 LK-ERRO      PIC X(01).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       P500-CALC.
+
+           MOVE 'N' TO LK-ERRO.
+
+           EVALUATE LK-OPERACAO
+               WHEN 'A'
+                   ADD LK-NUM1 TO LK-NUM2 GIVING LK-RESULTADO
+                       ON SIZE ERROR
+                           MOVE 'S' TO LK-ERRO
+                   END-ADD
+               WHEN 'S'
+                   SUBTRACT LK-NUM2 FROM LK-NUM1 GIVING LK-RESULTADO
+                       ON SIZE ERROR
+                           MOVE 'S' TO LK-ERRO
+                   END-SUBTRACT
+               WHEN 'M'
+                   MULTIPLY LK-NUM1 BY LK-NUM2 GIVING LK-RESULTADO
+                       ON SIZE ERROR
+                           MOVE 'S' TO LK-ERRO
+                   END-MULTIPLY
+               WHEN 'D'
+                   DIVIDE LK-NUM1 BY LK-NUM2 GIVING LK-RESULTADO
+                       ON SIZE ERROR
+                           MOVE 'S' TO LK-ERRO
+                   END-DIVIDE
+               WHEN OTHER
+                   MOVE 'S' TO LK-ERRO
+           END-EVALUATE.
+
+           GOBACK.
