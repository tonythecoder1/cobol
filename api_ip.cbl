@@ -4,53 +4,157 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
-       SELECT REGISTO-LISTA-IP ASSIGN TO 
+
+       SELECT REGISTO-LISTA-IP ASSIGN TO
                "/Users/antonyferreira/Documents/Cobol/ip.txt"
-               ORGANIZATION IS SEQUENTIAL 
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD REGISTO-LISTA-IP.
-           01 LISTA-DEVOLVIDA PIC X(100).
+           01 LISTA-DEVOLVIDA PIC X(200).
 
        WORKING-STORAGE SECTION.
-       
+
        77 WS-COMMAND PIC X(100) VALUE
            "'curl -s https://ipinfo.io/json -o ip.txt'.".
 
        01 WS-FS PIC XX.
            88 FS-OK VALUE '00'.
 
-       01 WS-INFO PIC X(120) VALUE SPACES.
-           01 FILLER REDEFINES WS-INFO.
-           02 WS-CITY PIC X(20).
-           02 WS-IP PIC X(100).
+       77 WS-EXIT-OK PIC X(01) VALUE 'N'.
+
+       77 WS-TENTATIVAS PIC 9(01) VALUE ZEROES.
+       77 WS-MAX-TENTATIVAS PIC 9(01) VALUE 3.
+       01 WS-SUCESSO PIC X(01) VALUE 'N'.
+           88 WS-CURL-OK VALUE 'S' FALSE 'N'.
+       77 WS-SLEEP-SEG PIC 9(02) VALUE ZEROES.
+       77 WS-SLEEP-CMD PIC X(20) VALUE SPACES.
+
+       01 WS-TOK1 PIC X(40) VALUE SPACES.
+       01 WS-TOK-CHAVE PIC X(40) VALUE SPACES.
+       01 WS-TOK3 PIC X(40) VALUE SPACES.
+       01 WS-TOK-VALOR PIC X(80) VALUE SPACES.
+       01 WS-TOK5 PIC X(40) VALUE SPACES.
+
+       01 WS-IP-INFO.
+           03 WS-INFO-IP PIC X(40) VALUE SPACES.
+           03 WS-INFO-CITY PIC X(40) VALUE SPACES.
+           03 WS-INFO-REGION PIC X(40) VALUE SPACES.
+           03 WS-INFO-COUNTRY PIC X(10) VALUE SPACES.
+           03 WS-INFO-ORG PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCEDURE.
-         
+
            PERFORM P300-INICIO THRU P300-FIM.
 
        P300-INICIO.
-             
-           CALL "system" USING WS-COMMAND.
+
+           PERFORM P200-OBTER-IP.
+
+           IF NOT WS-CURL-OK
+               DISPLAY 'NAO FOI POSSIVEL OBTER OS DADOS DO IP'
+           ELSE
+               OPEN INPUT REGISTO-LISTA-IP
+
+               IF WS-FS = 00 THEN
+                   DISPLAY 'FICHEIRO ABERTO COM SUCESSO - CODIGO '
+                           WS-FS
+               ELSE
+                   DISPLAY 'ERRO DE FICHEIRO - CODIGO: ' WS-FS
+               END-IF
+
+               SET WS-EXIT-OK TO 'N'
+
+               PERFORM UNTIL WS-EXIT-OK = 'S'
+                   READ REGISTO-LISTA-IP
+                       AT END
+                           SET WS-EXIT-OK TO 'S'
+                       NOT AT END
+                           PERFORM P310-PROCESSAR-LINHA
+                   END-READ
+               END-PERFORM
+
+               CLOSE REGISTO-LISTA-IP
+
+               DISPLAY ' '
+               DISPLAY '*** INFORMACAO DE LOCALIZACAO DO IP ***'
+               DISPLAY 'IP: ' WS-INFO-IP
+               DISPLAY 'CIDADE: ' WS-INFO-CITY
+               DISPLAY 'REGIAO: ' WS-INFO-REGION
+               DISPLAY 'PAIS: ' WS-INFO-COUNTRY
+               DISPLAY 'ORGANIZACAO: ' WS-INFO-ORG
+           END-IF.
+
+       P200-OBTER-IP.
+
+           MOVE ZEROES TO WS-TENTATIVAS.
+           SET WS-CURL-OK TO FALSE.
+
+           PERFORM UNTIL WS-CURL-OK
+                   OR WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+               ADD 1 TO WS-TENTATIVAS
+               CALL "system" USING WS-COMMAND
+               PERFORM P210-VERIFICAR-RESPOSTA
+               IF NOT WS-CURL-OK
+                   COMPUTE WS-SLEEP-SEG = WS-TENTATIVAS * 2
+                   MOVE SPACES TO WS-SLEEP-CMD
+                   STRING "sleep " DELIMITED BY SIZE
+                           WS-SLEEP-SEG DELIMITED BY SIZE
+                       INTO WS-SLEEP-CMD
+                   END-STRING
+                   DISPLAY 'CURL FALHOU - NOVA TENTATIVA EM '
+                           WS-SLEEP-SEG ' SEGUNDOS'
+                   CALL "system" USING WS-SLEEP-CMD
+               END-IF
+           END-PERFORM.
+
+       P210-VERIFICAR-RESPOSTA.
+
+           SET WS-CURL-OK TO FALSE.
            OPEN INPUT REGISTO-LISTA-IP.
 
-           IF WS-FS = 00 THEN 
-               DISPLAY 'FICHEIRO ABERTO COM SUCESSO - CODIGO ' WS-FS
-           ELSE 
-               DISPLAY 'ERRO DE FICHEIRO - CODIGO: ' WS-FS
+           IF WS-FS = 00
+               READ REGISTO-LISTA-IP
+                   AT END
+                       SET WS-CURL-OK TO FALSE
+                   NOT AT END
+                       IF LISTA-DEVOLVIDA NOT = SPACES
+                           SET WS-CURL-OK TO TRUE
+                       END-IF
+               END-READ
+               CLOSE REGISTO-LISTA-IP
            END-IF.
 
-           READ REGISTO-LISTA-IP INTO WS-INFO.
-           CLOSE REGISTO-LISTA-IP.
+       P310-PROCESSAR-LINHA.
+
+           MOVE SPACES TO WS-TOK1 WS-TOK-CHAVE WS-TOK3
+                          WS-TOK-VALOR WS-TOK5
+
+           UNSTRING LISTA-DEVOLVIDA DELIMITED BY '"'
+               INTO WS-TOK1 WS-TOK-CHAVE WS-TOK3
+                    WS-TOK-VALOR WS-TOK5
+           END-UNSTRING.
 
-           DISPLAY "RESPOSTA: " WS-INFO.
+           EVALUATE WS-TOK-CHAVE
+               WHEN 'ip'
+                   MOVE WS-TOK-VALOR TO WS-INFO-IP
+               WHEN 'city'
+                   MOVE WS-TOK-VALOR TO WS-INFO-CITY
+               WHEN 'region'
+                   MOVE WS-TOK-VALOR TO WS-INFO-REGION
+               WHEN 'country'
+                   MOVE WS-TOK-VALOR TO WS-INFO-COUNTRY
+               WHEN 'org'
+                   MOVE WS-TOK-VALOR TO WS-INFO-ORG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
        P300-FIM.
            STOP RUN.
\ No newline at end of file
