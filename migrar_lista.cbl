@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRLIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT REGISTO ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/lista.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LISTA.
+
+       SELECT CONTACTOS ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CONTACTO
+           FILE STATUS IS WS-FS-CONTACTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD REGISTO.
+       01 REG-FICHEIRO.
+           02 REG-F-ID PIC 9(05).
+           02 REG-F-NM PIC X(20).
+
+       FD CONTACTOS.
+       01 REG-CONTACTOS.
+           03 ID-CONTACTO   PIC 9(02).
+           03 NM-CONTACTO   PIC X(20).
+           03 TEL-CONTACTO  PIC X(15).
+           03 EMAIL-CONTACTO PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FS-LISTA PIC XX.
+               88 WS-FS-LISTA-OK VALUE '00'.
+
+           01 WS-FS-CONTACTOS PIC XX.
+               88 WS-FS-CONTACTOS-OK VALUE '00'.
+
+           77 WS-EXIT-OK PIC X(01) VALUE 'N'.
+           77 WS-PROX-ID PIC 9(03) VALUE ZEROES.
+           77 WS-TOTAL-LIDOS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-MIGRADOS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-IGNORADOS PIC 9(04) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-CALC-PROX-ID.
+           PERFORM P200-MIGRAR.
+
+           DISPLAY ' '.
+           DISPLAY '*** MIGRACAO LISTA.TXT -> CONTACTOS.DAT ***'.
+           DISPLAY 'LINHAS LIDAS: ' WS-TOTAL-LIDOS.
+           DISPLAY 'CONTACTOS MIGRADOS: ' WS-TOTAL-MIGRADOS.
+           DISPLAY 'IGNORADOS (SEM ID DISPONIVEL): '
+                   WS-TOTAL-IGNORADOS.
+
+           STOP RUN.
+
+       P100-CALC-PROX-ID.
+
+           MOVE ZEROES TO WS-PROX-ID.
+           OPEN INPUT CONTACTOS.
+
+           IF WS-FS-CONTACTOS-OK
+               SET WS-EXIT-OK TO 'N'
+               PERFORM UNTIL WS-EXIT-OK = 'S'
+                   READ CONTACTOS NEXT
+                       AT END
+                           SET WS-EXIT-OK TO 'S'
+                       NOT AT END
+                           IF ID-CONTACTO > WS-PROX-ID
+                               MOVE ID-CONTACTO TO WS-PROX-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE CONTACTOS.
+           ADD 1 TO WS-PROX-ID.
+
+       P200-MIGRAR.
+
+           OPEN INPUT REGISTO.
+           OPEN I-O CONTACTOS.
+
+           IF NOT WS-FS-LISTA-OK
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O FICHEIRO LISTA.TXT'
+               CLOSE CONTACTOS
+               STOP RUN
+           END-IF.
+
+           SET WS-EXIT-OK TO 'N'.
+
+           PERFORM UNTIL WS-EXIT-OK = 'S'
+               READ REGISTO
+                   AT END
+                       SET WS-EXIT-OK TO 'S'
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM P210-MIGRAR-UM-REGISTO
+               END-READ
+           END-PERFORM.
+
+           CLOSE REGISTO.
+           CLOSE CONTACTOS.
+
+       P210-MIGRAR-UM-REGISTO.
+
+           IF WS-PROX-ID > 99
+               ADD 1 TO WS-TOTAL-IGNORADOS
+               DISPLAY 'SEM ID DISPONIVEL PARA: ' REG-F-NM
+           ELSE
+               MOVE WS-PROX-ID TO ID-CONTACTO
+               MOVE REG-F-NM TO NM-CONTACTO
+               MOVE SPACES TO TEL-CONTACTO
+               MOVE SPACES TO EMAIL-CONTACTO
+               WRITE REG-CONTACTOS
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-IGNORADOS
+                       DISPLAY 'ID JA EXISTENTE - IGNORADO: '
+                               ID-CONTACTO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-MIGRADOS
+                       ADD 1 TO WS-PROX-ID
+               END-WRITE
+           END-IF.
+
+       END PROGRAM MIGRLIST.
