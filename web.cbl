@@ -6,12 +6,17 @@
        FILE-CONTROL.
            SELECT WeatherFile ASSIGN TO "weather_response.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempWeatherFile ASSIGN TO "city_weather_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  WeatherFile.
        01  WeatherRecord     PIC X(100).
 
+       FD  TempWeatherFile.
+       01  TempWeatherRecord PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  City              PIC X(30).
        01  Temperature       PIC X(10).
@@ -20,25 +25,64 @@
 
        77 WS-CIDADE PIC X(20).
 
-       PROCEDURE DIVISION.
+       01  CityTable PIC X(50) VALUE
+           "Lisbon    Porto     Faro      Coimbra   Braga     ".
+       01  FILLER REDEFINES CityTable.
+           05  CityName OCCURS 5 TIMES PIC X(10).
+
+       77  CityIdx           PIC 9(02) VALUE ZEROES.
+       77  CurrentCity       PIC X(10) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+           01  LK-COM-AREA.
+               03  LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-LOGIC.
-           
-           MOVE "curl wttr.in/Lisbon?format=3 > weather_response.txt" 
-           TO Command.
-           CALL "system" USING Command.
 
-           OPEN INPUT WeatherFile.
-           READ WeatherFile INTO WeatherRecord.
+           OPEN OUTPUT WeatherFile.
+
+           PERFORM VARYING CityIdx FROM 1 BY 1 UNTIL CityIdx > 5
+               PERFORM ProcessCity
+           END-PERFORM.
+
            CLOSE WeatherFile.
-           DISPLAY "Resposta do curl: " WeatherRecord.
+           GOBACK.
 
-           UNSTRING WeatherRecord DELIMITED BY ' '
+       ProcessCity.
+
+           MOVE CityName (CityIdx) TO CurrentCity.
+
+           STRING "curl -s wttr.in/" DELIMITED BY SIZE
+                   CurrentCity DELIMITED BY SPACE
+                   "?format=3 > city_weather_tmp.txt" DELIMITED BY
+                       SIZE
+               INTO Command
+           END-STRING.
+
+           CALL "system" USING Command.
+
+           OPEN INPUT TempWeatherFile.
+           READ TempWeatherFile INTO TempWeatherRecord.
+           CLOSE TempWeatherFile.
+
+           UNSTRING TempWeatherRecord DELIMITED BY ' '
                INTO City Temperature Wind
            END-UNSTRING.
 
            DISPLAY "Cidade: " City.
            DISPLAY "Temperatura: " Temperature.
            DISPLAY "WIND " Wind.
-           STOP RUN.
 
-       END PROGRAM web.
+           STRING City DELIMITED BY SPACE
+                   " - " DELIMITED BY SIZE
+                   Temperature DELIMITED BY SPACE
+                   " - " DELIMITED BY SIZE
+                   Wind DELIMITED BY SIZE
+               INTO WeatherRecord
+           END-STRING.
+
+           WRITE WeatherRecord.
+
+       END PROGRAM web.
\ No newline at end of file
