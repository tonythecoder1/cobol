@@ -4,31 +4,130 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+
+           SELECT IPLOOKUP ASSIGN TO
+               "/Users/antonyferreira/Documents/Cobol/ip.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FICHEIRO-STATUS-IP.
+
+           SELECT ACESSOLOG ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/acesso.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FICHEIRO-STATUS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
 
+           FD IPLOOKUP.
+           01 IPLOOKUP-LINHA PIC X(200).
+
+           FD ACESSOLOG.
+           01 ACESSOLOG-LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
 
            01 WS-COM-AREA.
                03 WS-COM-MSG PIC X(20).
-           
+
            77 WS-OP PIC 9(05).
 
+           01 WS-FICHEIRO-STATUS-IP PIC XX.
+               88 WS-IP-STATUS-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-LOG PIC XX.
+               88 WS-LOG-STATUS-OK VALUE 00.
+               88 WS-LOG-STATUS-NOVO VALUE 35.
+
+           77 WS-IP-COMMAND PIC X(60) VALUE
+               "curl -s https://ipinfo.io/json -o ip.txt".
+           77 WS-EXIT-OK5 PIC X(02) VALUE 'N'.
+           01 WS-LOG-TOK1 PIC X(40) VALUE SPACES.
+           01 WS-LOG-TOK-CHAVE PIC X(40) VALUE SPACES.
+           01 WS-LOG-TOK3 PIC X(40) VALUE SPACES.
+           01 WS-LOG-TOK-VALOR PIC X(80) VALUE SPACES.
+           01 WS-LOG-TOK5 PIC X(40) VALUE SPACES.
+           77 WS-LOG-CIDADE PIC X(40) VALUE SPACES.
+           77 WS-LOG-DATA PIC 9(08) VALUE ZEROES.
+           77 WS-LOG-HORA PIC 9(08) VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM P001-REGISTAR-ACESSO.
+
            MOVE ZEROES TO WS-OP.
 
            DISPLAY ' *** MENU: OP 1 - OP 2 - OP 3 - OP 4- *** '
            ACCEPT WS-OP.
-           
+
            EVALUATE WS-OP
-               WHEN 1 
+               WHEN 1
                    CALL 'ficheiro_index.o' USING WS-COM-AREA
+               WHEN 2
+                   CALL 'alterar_cont.o' USING WS-COM-AREA
+               WHEN 3
+                   CALL 'ler_index.o' USING WS-COM-AREA
+               WHEN 4
+                   CALL 'apagar_cont.o' USING WS-COM-AREA
            END-EVALUATE.
-           
 
+           STOP RUN.
+
+       P001-REGISTAR-ACESSO.
+
+           MOVE SPACES TO WS-LOG-CIDADE.
+           CALL "system" USING WS-IP-COMMAND.
+
+           OPEN INPUT IPLOOKUP.
+           IF WS-IP-STATUS-OK
+               SET WS-EXIT-OK5 TO "N"
+               PERFORM UNTIL WS-EXIT-OK5 = "S"
+                   READ IPLOOKUP
+                       AT END
+                           SET WS-EXIT-OK5 TO "S"
+                       NOT AT END
+                           PERFORM P002-EXTRAIR-CIDADE
+                   END-READ
+               END-PERFORM
+               CLOSE IPLOOKUP
+           END-IF.
+
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HORA FROM TIME.
+
+           OPEN EXTEND ACESSOLOG.
+           IF WS-LOG-STATUS-NOVO
+               CLOSE ACESSOLOG
+               OPEN OUTPUT ACESSOLOG
+           END-IF.
+
+           MOVE SPACES TO ACESSOLOG-LINHA.
+           STRING WS-LOG-DATA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-LOG-HORA DELIMITED BY SIZE
+                   " - CIDADE: " DELIMITED BY SIZE
+                   WS-LOG-CIDADE DELIMITED BY SIZE
+               INTO ACESSOLOG-LINHA
+           END-STRING.
+
+           WRITE ACESSOLOG-LINHA.
+           CLOSE ACESSOLOG.
+
+       P002-EXTRAIR-CIDADE.
+
+           MOVE SPACES TO WS-LOG-TOK1 WS-LOG-TOK-CHAVE WS-LOG-TOK3
+                          WS-LOG-TOK-VALOR WS-LOG-TOK5.
+
+           UNSTRING IPLOOKUP-LINHA DELIMITED BY '"'
+               INTO WS-LOG-TOK1 WS-LOG-TOK-CHAVE WS-LOG-TOK3
+                    WS-LOG-TOK-VALOR WS-LOG-TOK5
+           END-UNSTRING.
+
+           IF WS-LOG-TOK-CHAVE = 'city'
+               MOVE WS-LOG-TOK-VALOR TO WS-LOG-CIDADE
+           END-IF.
 
-       
        END PROGRAM MENUCNTT.
\ No newline at end of file
