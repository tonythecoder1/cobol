@@ -5,20 +5,72 @@
 
        FILE-CONTROL.
 
-       SELECT VOOSINPUT ASSIGN TO 
+       SELECT VOOSINPUT ASSIGN TO
            "/Users/antonyferreira/Documents/Cobol/project/voos.dat"
-           ORGANIZATION IS INDEXED 
-           ACCESS MODE IS DYNAMIC 
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS VOOSINPUT-ID
+           ALTERNATE RECORD KEY IS VOOSINPUT-NOME WITH DUPLICATES
            FILE STATUS IS WS-FICHEIRO-STATUS-VOO.
 
-       SELECT RESERVASINPUT ASSIGN TO 
+       SELECT RESERVASINPUT ASSIGN TO
            "/Users/antonyferreira/Documents/Cobol/project/reservas.dat"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RESERVA-ID
            FILE STATUS IS WS-FICHEIRO-STATUS-RESERVA.
 
+       SELECT WAITLISTINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/waitlist.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WAIT-ID
+           FILE STATUS IS WS-FICHEIRO-STATUS-WAIT.
+
+       SELECT AUDITVOOSOUTPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/auditvoo.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FICHEIRO-STATUS-AUDIT.
+
+       SELECT CONTROLOINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/controlo.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTRL-CHAVE
+           FILE STATUS IS WS-FICHEIRO-STATUS-CTRL.
+
+       SELECT CONFIGINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/config.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CFG-CHAVE
+           FILE STATUS IS WS-FICHEIRO-STATUS-CFG.
+
+       SELECT TALLYOUTPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/tally.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FICHEIRO-STATUS-TALLY.
+
+       SELECT WEATHERINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/weather_response.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FICHEIRO-STATUS-METEO.
+
+       SELECT IPLOOKUP ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/ip.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FICHEIRO-STATUS-IP.
+
+       SELECT ACESSOLOG ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/acesso.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FICHEIRO-STATUS-LOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,21 +80,152 @@
                05 VOOSINPUT-ID PIC 9(02).
                05 VOOSINPUT-NOME PIC X(10).
                05 LUGARESDISPONIVEIS-INPUT PIC 9(02).
+               05 VOOSINPUT-DATA PIC 9(08).
+               05 VOOSINPUT-HORA PIC 9(04).
+               05 VOOSINPUT-TARIFA PIC 9(05)V99.
+               05 VOOSINPUT-ALERTA-METEO PIC X(01).
+                   88 VOOSINPUT-SEM-ALERTA-METEO VALUE 'N'.
+                   88 VOOSINPUT-ALERTA-METEO-ATIVO VALUE 'S'.
 
            FD RESERVASINPUT.
            01 RESERVAINPUT-REG.
-               05 RESERVA-ID PIC 9(02).
+               05 RESERVA-ID PIC 9(04).
                05 RESERVA-NOME PIC X(10).
                05 RESERVA-VOO PIC X(10).
+               05 RESERVA-GRUPO-ID PIC 9(04).
+               05 RESERVA-EMBARCOU PIC X(01).
+               05 RESERVA-LUGAR PIC 9(03).
+
+           FD WAITLISTINPUT.
+           01 WAITLISTINPUT-REG.
+               05 WAIT-ID PIC 9(04).
+               05 WAIT-VOO-ID PIC 9(02).
+               05 WAIT-NOME PIC X(10).
+
+           FD AUDITVOOSOUTPUT.
+           01 AUDITVOOSOUTPUT-LINHA PIC X(42).
+
+           FD CONTROLOINPUT.
+           01 CONTROLOINPUT-REG.
+               05 CTRL-CHAVE PIC X(04).
+               05 CTRL-ULTIMO-NUM PIC 9(04).
+
+           FD CONFIGINPUT.
+           01 CONFIGINPUT-REG.
+               05 CFG-CHAVE PIC X(02).
+               05 CFG-VALOR PIC 9(04).
+
+           FD TALLYOUTPUT.
+           01 TALLYOUTPUT-LINHA PIC X(60).
+
+           FD WEATHERINPUT.
+           01 WEATHERINPUT-LINHA PIC X(100).
+
+           FD IPLOOKUP.
+           01 IPLOOKUP-LINHA PIC X(200).
+
+           FD ACESSOLOG.
+           01 ACESSOLOG-LINHA PIC X(80).
 
 
        WORKING-STORAGE SECTION.
            
            01 WS-FICHEIRO-STATUS-VOO PIC XX.
-               88 WS-FICHEIRO-VOO-OK VALUE 00.
+               88 WS-FICHEIRO-VOO-OK VALUE "00".
+               88 WS-FICHEIRO-VOO-FIM VALUE "10".
+               88 WS-FICHEIRO-VOO-DUPLICADO VALUE "22".
+               88 WS-FICHEIRO-VOO-NAO-ENCONTRADO VALUE "23".
+               88 WS-FICHEIRO-VOO-INEXISTENTE VALUE "35".
 
            01 WS-FICHEIRO-STATUS-RESERVA PIC XX.
-               88 WS-RESERVA-STATUS-FILE VALUE 00.
+               88 WS-RESERVA-STATUS-FILE VALUE "00".
+               88 WS-RESERVA-STATUS-FIM VALUE "10".
+               88 WS-RESERVA-STATUS-DUPLICADO VALUE "22".
+               88 WS-RESERVA-STATUS-NAO-ENCONTRADO VALUE "23".
+               88 WS-RESERVA-STATUS-INEXISTENTE VALUE "35".
+
+           01 WS-FICHEIRO-STATUS-WAIT PIC XX.
+               88 WS-WAIT-STATUS-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-CTRL PIC XX.
+               88 WS-CTRL-STATUS-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-CFG PIC XX.
+               88 WS-CFG-STATUS-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-TALLY PIC XX.
+               88 WS-TALLY-STATUS-OK VALUE 00.
+               88 WS-TALLY-STATUS-NOVO VALUE 35.
+
+           01 WS-FICHEIRO-STATUS-METEO PIC XX.
+               88 WS-METEO-STATUS-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-IP PIC XX.
+               88 WS-IP-STATUS-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-LOG PIC XX.
+               88 WS-LOG-STATUS-OK VALUE 00.
+               88 WS-LOG-STATUS-NOVO VALUE 35.
+
+           01 WS-FICHEIRO-STATUS-AUDIT PIC XX.
+               88 WS-AUDIT-STATUS-OK VALUE 00.
+               88 WS-AUDIT-STATUS-NOVO VALUE 35.
+
+           01 WS-AUDIT-LINHA PIC X(42).
+               01 FILLER REDEFINES WS-AUDIT-LINHA.
+               05 WS-AUDIT-ID PIC 9(02).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-NOME-ANTIGO PIC X(10).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-NOME-NOVO PIC X(10).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-DATA PIC 9(08).
+               05 FILLER PIC X(01).
+               05 WS-AUDIT-HORA PIC 9(08).
+
+           77 WS-CHAVE-CTRL-RESERVA PIC X(02) VALUE "RV".
+           77 WS-CHAVE-CTRL-WAITLIST PIC X(02) VALUE "WL".
+           77 WS-CHAVE-CTRL-LUGAR PIC X(02) VALUE "ST".
+           77 WS-CHAVE-CTRL-OVERAGE PIC X(02) VALUE "OV".
+           77 WS-PROX-NUMERO PIC 9(04) VALUE ZEROES.
+           77 WS-OCUP-OVERAGE-VOO PIC 9(04) VALUE ZEROES.
+
+           77 WS-CHAVE-CFG-OVERBOOKING PIC X(02) VALUE "OB".
+           77 WS-CHAVE-CFG-WAITLIST PIC X(02) VALUE "WM".
+           77 WS-CHAVE-CFG-MINCONEXAO PIC X(02) VALUE "MC".
+           77 WS-CFG-OVERBOOKING PIC 9(02) VALUE ZEROES.
+           77 WS-CFG-WAITLIST-MAX PIC 9(04) VALUE 0020.
+           77 WS-EXIT-OK3 PIC X(02) VALUE 'N'.
+           77 WS-WAIT-TOTAL PIC 9(04) VALUE ZEROES.
+           77 WS-OVERBOOKING-OVERAGE PIC 9(04) VALUE ZEROES.
+
+           77 WS-TALLY-VOOS PIC 9(04) VALUE ZEROES.
+           77 WS-TALLY-RESERVAS PIC 9(04) VALUE ZEROES.
+           77 WS-TALLY-CANCELAMENTOS PIC 9(04) VALUE ZEROES.
+           77 WS-TALLY-DATA PIC 9(08) VALUE ZEROES.
+
+           01 WS-WEB-AREA.
+               05 WS-WEB-MENSAGEM PIC X(20).
+
+           77 WS-EXIT-OK4 PIC X(02) VALUE 'N'.
+           77 WS-WEATHER-CIDADE PIC X(10) VALUE SPACES.
+           77 WS-WEATHER-TEMP PIC X(10) VALUE SPACES.
+           77 WS-WEATHER-VENTO PIC X(80) VALUE SPACES.
+           77 WS-VENTO-MAIUSCULAS PIC X(80) VALUE SPACES.
+           77 WS-CONTAGEM-RISCO PIC 9(03) VALUE ZEROES.
+           77 WS-RISCO-METEO PIC X(01) VALUE 'N'.
+
+           77 WS-IP-COMMAND PIC X(60) VALUE
+               "curl -s https://ipinfo.io/json -o ip.txt".
+           77 WS-EXIT-OK5 PIC X(02) VALUE 'N'.
+           01 WS-LOG-TOK1 PIC X(40) VALUE SPACES.
+           01 WS-LOG-TOK-CHAVE PIC X(40) VALUE SPACES.
+           01 WS-LOG-TOK3 PIC X(40) VALUE SPACES.
+           01 WS-LOG-TOK-VALOR PIC X(80) VALUE SPACES.
+           01 WS-LOG-TOK5 PIC X(40) VALUE SPACES.
+           77 WS-LOG-CIDADE PIC X(40) VALUE SPACES.
+           77 WS-LOG-DATA PIC 9(08) VALUE ZEROES.
+           77 WS-LOG-HORA PIC 9(08) VALUE ZEROES.
 
            01 WS-REGISTO-VOOS-LOCAL PIC X(14).
                01 FILLER REDEFINES WS-REGISTO-VOOS-LOCAL.
@@ -56,48 +239,197 @@
            77 WS-NOME-ALTERA PIC X(10) VALUE SPACES.
            77 WS-OP PIC 9(02) VALUE ZEROES.
            77 WS-LUGARES PIC 9(02) VALUE ZEROES.
-           77 WS-RESERVA-ID-PROVISORIA PIC 9(02) VALUE ZEROES.
+           77 WS-ID-RESERVA-CANCELA PIC 9(04) VALUE ZEROES.
+           77 WS-OCUP-RESERVADOS PIC 9(04) VALUE ZEROES.
+           77 WS-OCUP-CAPACIDADE PIC 9(04) VALUE ZEROES.
+           77 WS-OCUP-FATOR PIC 999V99 VALUE ZEROES.
+           77 WS-EXIT-OK2 PIC X(02) VALUE 'N'.
+           77 WS-OP-PESQUISA PIC 9(01) VALUE ZEROES.
+           77 WS-NOME-PESQUISA PIC X(10) VALUE SPACES.
+           77 WS-TAMANHO-GRUPO PIC 9(02) VALUE 1.
+           77 WS-GRUPO-ID PIC 9(04) VALUE ZEROES.
+           77 WS-REC-RESERVADOS PIC 9(04) VALUE ZEROES.
+           77 WS-REC-RECEITA-VOO PIC 9(07)V99 VALUE ZEROES.
+           77 WS-REC-RECEITA-TOTAL PIC 9(07)V99 VALUE ZEROES.
+           77 WS-LUGAR-PROX PIC 9(03) VALUE ZEROES.
+
+           01 WS-TABELA-VOOS-CONEXAO.
+               05 WS-CONEXAO-VOO OCCURS 99 TIMES
+                       INDEXED BY WS-IDX-CONEXAO.
+                   10 WS-CONEXAO-NOME PIC X(10).
+                   10 WS-CONEXAO-DATA PIC 9(08).
+                   10 WS-CONEXAO-HORA PIC 9(04).
+
+           77 WS-TOTAL-VOOS-CONEXAO PIC 9(04) VALUE ZEROES.
+           77 WS-MIN-CONEXAO PIC 9(03) VALUE 45.
+           77 WS-CONEXAO-PASSAGEIRO PIC X(10) VALUE SPACES.
+           77 WS-CONEXAO-ENCONTROU PIC X(01) VALUE "N".
+           77 WS-CONEXAO-VOO-OUTRO PIC X(10) VALUE SPACES.
+           77 WS-CONEXAO-DATA-OUTRO PIC 9(08) VALUE ZEROES.
+           77 WS-CONEXAO-HORA-OUTRO PIC 9(04) VALUE ZEROES.
+           01 WS-CONEXAO-REJEITADA-SW PIC X(01) VALUE "N".
+               88 CONEXAO-REJEITADA VALUE "S" FALSE "N".
+           77 WS-MINUTOS-NOVO PIC S9(05) VALUE ZEROES.
+           77 WS-MINUTOS-OUTRO PIC S9(05) VALUE ZEROES.
+           77 WS-DIFERENCA-MIN PIC S9(05) VALUE ZEROES.
+
+           01 WS-HORA-SPLIT PIC 9(04) VALUE ZEROES.
+           01 WS-HORA-SPLIT-R REDEFINES WS-HORA-SPLIT.
+               05 WS-HORA-HH PIC 9(02).
+               05 WS-HORA-MM PIC 9(02).
+
+           01 WS-FS-AREA.
+               05 WS-FS-CODIGO   PIC X(02).
+               05 WS-FS-MENSAGEM PIC X(40).
+
+           01 WS-CALC-AREA.
+               05 WS-C-NUM1 PIC S9(07)V99.
+               05 WS-C-NUM2 PIC S9(07)V99.
+               05 WS-C-OP   PIC X(01).
+               05 WS-C-RES  PIC S9(07)V99.
+               05 WS-C-ERRO PIC X(01).
 
 
 
 
        PROCEDURE DIVISION.
 
-       PERFORM UNTIL WS-OP = 9
+       PERFORM P001-REGISTAR-ACESSO.
 
+       PERFORM UNTIL WS-OP = 99
+
+           DISPLAY "0 - Configuracoes"
            DISPLAY "1 - Adicionar Voo"
            DISPLAY "2 - Visualizar Voos"
            DISPLAY "3 - Alterar Voo"
            DISPLAY "4 - Efetuar Reserva"
            DISPLAY "5 - Ver Reservas"
-           DISPLAY "9 - SAIR"
+           DISPLAY "6 - Cancelar Reserva"
+           DISPLAY "7 - Relatorio de Ocupacao"
+           DISPLAY "8 - Eliminar Voo"
+           DISPLAY "9 - Manifesto de Passageiros"
+           DISPLAY "10 - Relatorio de Receita"
+           DISPLAY "11 - Registar Embarque"
+           DISPLAY "12 - Relatorio de No-Show"
+           DISPLAY "13 - Verificar Alertas Meteorologicos"
+           DISPLAY "99 - SAIR"
            DISPLAY "Escolha uma opcao: "
            ACCEPT WS-OP
 
            EVALUATE WS-OP
-               WHEN 1 
+               WHEN 0
+                   PERFORM P000-CONFIGURACOES
+               WHEN 1
                    PERFORM P100-ADICIONAR-VOO
-               WHEN 2 
+               WHEN 2
                    PERFORM P200-VER-VOOS
-               WHEN 3 
+               WHEN 3
                    PERFORM P300-ALTERAR-VOOS
                WHEN 4
                    PERFORM P400-FAZER-RESERVA
                WHEN 5
                    PERFORM P500-VER-RESERVAS
+               WHEN 6
+                   PERFORM P600-CANCELAR-RESERVA
+               WHEN 7
+                   PERFORM P700-RELATORIO-OCUPACAO
+               WHEN 8
+                   PERFORM P800-ELIMINAR-VOO
                WHEN 9
+                   PERFORM P900-MANIFESTO
+               WHEN 10
+                   PERFORM P1000-RELATORIO-RECEITA
+               WHEN 11
+                   PERFORM P1100-REGISTAR-EMBARQUE
+               WHEN 12
+                   PERFORM P1200-RELATORIO-NO-SHOW
+               WHEN 13
+                   PERFORM P1300-VERIFICAR-METEO
+               WHEN 99
                    DISPLAY "A SAIR DO SISTEMA..."
-               WHEN OTHER 
+               WHEN OTHER
                    DISPLAY "OPCAO INVALIDA"
            END-EVALUATE
        END-PERFORM.
+       PERFORM P9000-GRAVAR-TALLY-DIARIO.
        STOP RUN.
                
 
 
+       P000-CONFIGURACOES.
+
+           OPEN I-O CONFIGINPUT.
+           PERFORM P060-LER-CONFIGURACOES.
+
+           DISPLAY "CONFIGURACOES ATUAIS".
+           DISPLAY "BUFFER DE OVERBOOKING (LUGARES EXTRA POR VOO): "
+                   WS-CFG-OVERBOOKING.
+           DISPLAY "TAMANHO MAXIMO DA LISTA DE ESPERA: "
+                   WS-CFG-WAITLIST-MAX.
+           DISPLAY "TEMPO MINIMO DE LIGACAO (MINUTOS): "
+                   WS-MIN-CONEXAO.
+
+           DISPLAY "NOVO BUFFER DE OVERBOOKING".
+           ACCEPT WS-CFG-OVERBOOKING.
+           DISPLAY "NOVO TAMANHO MAXIMO DA LISTA DE ESPERA".
+           ACCEPT WS-CFG-WAITLIST-MAX.
+           DISPLAY "NOVO TEMPO MINIMO DE LIGACAO (MINUTOS)".
+           ACCEPT WS-MIN-CONEXAO.
+
+           MOVE WS-CHAVE-CFG-OVERBOOKING TO CFG-CHAVE.
+           MOVE WS-CFG-OVERBOOKING TO CFG-VALOR.
+           REWRITE CONFIGINPUT-REG
+               INVALID KEY
+                   WRITE CONFIGINPUT-REG
+           END-REWRITE.
+
+           MOVE WS-CHAVE-CFG-WAITLIST TO CFG-CHAVE.
+           MOVE WS-CFG-WAITLIST-MAX TO CFG-VALOR.
+           REWRITE CONFIGINPUT-REG
+               INVALID KEY
+                   WRITE CONFIGINPUT-REG
+           END-REWRITE.
+
+           MOVE WS-CHAVE-CFG-MINCONEXAO TO CFG-CHAVE.
+           MOVE WS-MIN-CONEXAO TO CFG-VALOR.
+           REWRITE CONFIGINPUT-REG
+               INVALID KEY
+                   WRITE CONFIGINPUT-REG
+           END-REWRITE.
+
+           CLOSE CONFIGINPUT.
+           DISPLAY "CONFIGURACOES GUARDADAS COM SUCESSO".
+
+       P060-LER-CONFIGURACOES.
+
+           MOVE WS-CHAVE-CFG-OVERBOOKING TO CFG-CHAVE.
+           READ CONFIGINPUT
+               INVALID KEY
+                   MOVE ZEROES TO WS-CFG-OVERBOOKING
+               NOT INVALID KEY
+                   MOVE CFG-VALOR TO WS-CFG-OVERBOOKING
+           END-READ.
+
+           MOVE WS-CHAVE-CFG-WAITLIST TO CFG-CHAVE.
+           READ CONFIGINPUT
+               INVALID KEY
+                   MOVE 0020 TO WS-CFG-WAITLIST-MAX
+               NOT INVALID KEY
+                   MOVE CFG-VALOR TO WS-CFG-WAITLIST-MAX
+           END-READ.
+
+           MOVE WS-CHAVE-CFG-MINCONEXAO TO CFG-CHAVE.
+           READ CONFIGINPUT
+               INVALID KEY
+                   MOVE 045 TO WS-MIN-CONEXAO
+               NOT INVALID KEY
+                   MOVE CFG-VALOR TO WS-MIN-CONEXAO
+           END-READ.
+
        P100-ADICIONAR-VOO.
 
            OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
            
            DISPLAY "ADICIONA O NUMERO DO VOO".
            ACCEPT VOOSINPUT-ID.
@@ -105,26 +437,52 @@
            ACCEPT VOOSINPUT-NOME.
            DISPLAY "AIDICIONA LUGARES DISPONIVEIS"
            ACCEPT LUGARESDISPONIVEIS-INPUT.
-           WRITE VOOSINPUT-REG.
+           DISPLAY "DATA DE PARTIDA (AAAAMMDD)"
+           ACCEPT VOOSINPUT-DATA.
+           DISPLAY "HORA DE PARTIDA (HHMM)"
+           ACCEPT VOOSINPUT-HORA.
+           DISPLAY "TARIFA DO VOO (EX: 12345 PARA 123,45)"
+           ACCEPT VOOSINPUT-TARIFA.
+           MOVE 'N' TO VOOSINPUT-ALERTA-METEO.
+           WRITE VOOSINPUT-REG
+               INVALID KEY
+                   DISPLAY "JA EXISTE UM VOO COM ESSE NUMERO"
+               NOT INVALID KEY
+                   DISPLAY "VOO ADICIONADO COM SUCESSO"
+                   ADD 1 TO WS-TALLY-VOOS
+           END-WRITE.
            CLOSE VOOSINPUT.
 
        P200-VER-VOOS.
 
            OPEN I-O VOOSINPUT.
-           
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+
+           DISPLAY "FILTRAR POR NOME (DEIXE EM BRANCO PARA TODOS)".
+           ACCEPT WS-NOME-PESQUISA.
+
            PERFORM UNTIL WS-EXIT-OK = "S" OR  WS-EXIT-OK = "s"
-               READ VOOSINPUT
+               READ VOOSINPUT NEXT
                    AT END
                        DISPLAY "FICHEIRO CHEGOU AO FIM"
                        SET WS-EXIT-OK TO "S"
-                   NOT AT END 
-                       MOVE VOOSINPUT-ID TO VOOS-ID
-                       MOVE VOOSINPUT-NOME TO VOOS-NOME
-                       MOVE LUGARESDISPONIVEIS-INPUT TO VOOS-LUGARES
-                       DISPLAY "VOO N - " VOOS-ID " NOME DE VOO "
+                   NOT AT END
+                       IF WS-NOME-PESQUISA = SPACES
+                               OR VOOSINPUT-NOME = WS-NOME-PESQUISA
+                           MOVE VOOSINPUT-ID TO VOOS-ID
+                           MOVE VOOSINPUT-NOME TO VOOS-NOME
+                           MOVE LUGARESDISPONIVEIS-INPUT TO VOOS-LUGARES
+                           DISPLAY "VOO N - " VOOS-ID " NOME DE VOO "
                                 VOOSINPUT-NOME " LUGARES DISPONIVEIS: "
-                                                           VOOS-LUGARES 
+                                                           VOOS-LUGARES
                                                            " LUGARES"
+                                " PARTIDA: " VOOSINPUT-DATA "/"
+                                             VOOSINPUT-HORA
+                           IF VOOSINPUT-ALERTA-METEO-ATIVO
+                               DISPLAY "  *** POSSIVEL ATRASO "
+                                       "METEOROLOGICO ***"
+                           END-IF
+                       END-IF
                END-READ
 
            END-PERFORM.
@@ -135,38 +493,93 @@
 
        P300-ALTERAR-VOOS.
 
-           DISPLAY "Insere o ID a alterar".
-           ACCEPT WS-ID-ALTERA.
-
            OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
 
-           PERFORM UNTIL WS-EXIT-OK = "S" OR WS-EXIT-OK = "s"
+           DISPLAY "PESQUISAR POR 1-ID OU 2-NOME".
+           ACCEPT WS-OP-PESQUISA.
+
+           IF WS-OP-PESQUISA = 2
+               DISPLAY "Insere o NOME a pesquisar"
+               ACCEPT WS-NOME-PESQUISA
+               MOVE WS-NOME-PESQUISA TO VOOSINPUT-NOME
                READ VOOSINPUT
-                   AT END
-                       DISPLAY "FICHEIRO CHEGOU AO FIM"
-                       SET WS-EXIT-OK TO "S"
-                   NOT AT END 
-                       IF VOOSINPUT-ID = WS-ID-ALTERA
-                           DISPLAY "ID ENCONTRADO - SIGA OS PASSOS "
-                           DISPLAY "NOME ATUAL: " VOOSINPUT-NOME
-                           DISPLAY "INSIRA UM NOVO NOME PARA O VOO"
-                           ACCEPT WS-NOME-ALTERA
-                           MOVE WS-NOME-ALTERA TO VOOSINPUT-NOME
-                           REWRITE VOOSINPUT-REG
-                           DISPLAY "REGISTO EFETUADO COM SUCESSO"
-                       END-IF
-                END-READ
-           END-PERFORM.
+                   KEY IS VOOSINPUT-NOME
+               END-READ
+               PERFORM P010-VERIFICAR-ESTADO-VOO
+               IF WS-FICHEIRO-VOO-OK
+                   SET WS-EXIT-OK TO "N"
+               ELSE
+                   SET WS-EXIT-OK TO "S"
+               END-IF
+           ELSE
+               DISPLAY "Insere o ID a alterar"
+               ACCEPT WS-ID-ALTERA
+               MOVE WS-ID-ALTERA TO VOOSINPUT-ID
+               READ VOOSINPUT
+                   KEY IS VOOSINPUT-ID
+               END-READ
+               PERFORM P010-VERIFICAR-ESTADO-VOO
+               IF WS-FICHEIRO-VOO-OK
+                   SET WS-EXIT-OK TO "N"
+               ELSE
+                   SET WS-EXIT-OK TO "S"
+               END-IF
+           END-IF.
+
+           IF WS-EXIT-OK NOT = "S"
+               DISPLAY "VOO ENCONTRADO - SIGA OS PASSOS "
+               DISPLAY "NOME ATUAL: " VOOSINPUT-NOME
+               DISPLAY "INSIRA UM NOVO NOME PARA O VOO"
+               MOVE VOOSINPUT-ID TO WS-AUDIT-ID
+               MOVE VOOSINPUT-NOME TO WS-AUDIT-NOME-ANTIGO
+               ACCEPT WS-NOME-ALTERA
+               MOVE WS-NOME-ALTERA TO VOOSINPUT-NOME
+               REWRITE VOOSINPUT-REG
+               PERFORM P010-VERIFICAR-ESTADO-VOO
+               IF WS-FICHEIRO-VOO-OK
+                   MOVE VOOSINPUT-NOME TO WS-AUDIT-NOME-NOVO
+                   PERFORM P310-REGISTAR-AUDITORIA
+                   DISPLAY "REGISTO EFETUADO COM SUCESSO"
+               ELSE
+                   DISPLAY "REGISTO NAO ATUALIZADO - ALTERACAO "
+                           "CANCELADA"
+               END-IF
+           END-IF.
 
            SET WS-EXIT-OK TO "N".
 
            CLOSE VOOSINPUT.
 
+           P310-REGISTAR-AUDITORIA.
+
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+
+           OPEN EXTEND AUDITVOOSOUTPUT.
+
+           IF WS-AUDIT-STATUS-NOVO
+               CLOSE AUDITVOOSOUTPUT
+               OPEN OUTPUT AUDITVOOSOUTPUT
+           END-IF.
+
+           MOVE WS-AUDIT-LINHA TO AUDITVOOSOUTPUT-LINHA.
+           WRITE AUDITVOOSOUTPUT-LINHA.
+           CLOSE AUDITVOOSOUTPUT.
+
            P400-FAZER-RESERVA.
 
-           OPEN I-O VOOSINPUT. 
-           OPEN I-O RESERVASINPUT.    
-     
+           PERFORM P480-CARREGAR-TABELA-VOOS.
+
+           OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+           OPEN I-O WAITLISTINPUT.
+           OPEN I-O CONTROLOINPUT.
+           OPEN I-O CONFIGINPUT.
+           PERFORM P060-LER-CONFIGURACOES.
+
            DISPLAY "DIGITE O VOO QUE DESEJA RESERVA UM LUGAR".
            ACCEPT WS-ID-ALTERA.
 
@@ -181,20 +594,64 @@
                            DISPLAY "LUGARES DISPONIVEIS: "
                                        LUGARESDISPONIVEIS-INPUT
                            MOVE LUGARESDISPONIVEIS-INPUT TO WS-LUGARES
-                           
-                           IF WS-LUGARES > 0
-                               DISPLAY "INSIRA O NOME DO PASSAGEIRO"
-                               ACCEPT RESERVA-NOME
-                               MOVE VOOSINPUT-NOME TO RESERVA-VOO
-                               COMPUTE WS-RESERVA-ID-PROVISORIA = 
-                                       VOOS-ID + WS-LUGARES
-                               MOVE 10 TO RESERVA-ID
-                               WRITE RESERVAINPUT-REG
-                               SUBTRACT 1 FROM LUGARESDISPONIVEIS-INPUT 
+
+                           DISPLAY "TAMANHO DO GRUPO (1 PARA UM SO "
+                                   "PASSAGEIRO)"
+                           ACCEPT WS-TAMANHO-GRUPO
+
+                           IF WS-TAMANHO-GRUPO <=
+                                   WS-LUGARES + WS-CFG-OVERBOOKING
+                               MOVE WS-CHAVE-CTRL-RESERVA TO CTRL-CHAVE
+                               PERFORM P430-PROX-NUMERO
+                               MOVE WS-PROX-NUMERO TO WS-GRUPO-ID
+                               PERFORM WS-TAMANHO-GRUPO TIMES
+                                   DISPLAY "INSIRA O NOME DO "
+                                           "PASSAGEIRO"
+                                   ACCEPT RESERVA-NOME
+                                   PERFORM P470-VALIDAR-CONEXAO
+                                   IF CONEXAO-REJEITADA
+                                       DISPLAY "RESERVA REJEITADA - "
+                                           "LIGACAO DEMASIADO CURTA"
+                                   ELSE
+                                       MOVE VOOSINPUT-NOME
+                                           TO RESERVA-VOO
+                                       PERFORM P440-PROX-LUGAR
+                                       MOVE WS-CHAVE-CTRL-RESERVA
+                                           TO CTRL-CHAVE
+                                       PERFORM P430-PROX-NUMERO
+                                       MOVE WS-PROX-NUMERO
+                                           TO RESERVA-ID
+                                       MOVE WS-GRUPO-ID
+                                           TO RESERVA-GRUPO-ID
+                                       MOVE "N" TO RESERVA-EMBARCOU
+                                       MOVE WS-LUGAR-PROX
+                                           TO RESERVA-LUGAR
+                                       WRITE RESERVAINPUT-REG
+                                       ADD 1 TO WS-TALLY-RESERVAS
+                                       SUBTRACT 1 FROM
+                                           LUGARESDISPONIVEIS-INPUT
+                                           ON SIZE ERROR
+                                             MOVE ZEROES TO
+                                               LUGARESDISPONIVEIS-INPUT
+                                             ADD 1 TO
+                                               WS-OVERBOOKING-OVERAGE
+                                             MOVE WS-CHAVE-CTRL-OVERAGE
+                                               TO CTRL-CHAVE (1:2)
+                                             MOVE VOOSINPUT-ID
+                                               TO CTRL-CHAVE (3:2)
+                                             PERFORM P430-PROX-NUMERO
+                                       END-SUBTRACT
+                                   END-IF
+                               END-PERFORM
                                REWRITE VOOSINPUT-REG
                                DISPLAY "RESERVA FEITA COM SUCESSO"
-                           ELSE 
+                           ELSE
                                DISPLAY "NAO HA LUGARES DISPONIVEIS"
+                               DISPLAY "A COLOCAR EM LISTA DE ESPERA"
+                               MOVE VOOSINPUT-ID TO WAIT-VOO-ID
+                               DISPLAY "INSIRA O NOME DO PASSAGEIRO"
+                               ACCEPT WAIT-NOME
+                               PERFORM P450-ENTRAR-LISTA-ESPERA
                            END-IF
                        END-IF
                END-READ
@@ -203,23 +660,742 @@
 
            CLOSE VOOSINPUT.
            CLOSE RESERVASINPUT.
+           CLOSE WAITLISTINPUT.
+           CLOSE CONTROLOINPUT.
+           CLOSE CONFIGINPUT.
+
+           P430-PROX-NUMERO.
+
+           READ CONTROLOINPUT
+               INVALID KEY
+                   MOVE 1 TO WS-PROX-NUMERO
+                   MOVE WS-PROX-NUMERO TO CTRL-ULTIMO-NUM
+                   WRITE CONTROLOINPUT-REG
+               NOT INVALID KEY
+                   ADD 1 TO CTRL-ULTIMO-NUM
+                   MOVE CTRL-ULTIMO-NUM TO WS-PROX-NUMERO
+                   REWRITE CONTROLOINPUT-REG
+           END-READ.
+
+           P440-PROX-LUGAR.
+
+           MOVE WS-CHAVE-CTRL-LUGAR TO CTRL-CHAVE (1:2).
+           MOVE VOOSINPUT-ID TO CTRL-CHAVE (3:2).
+           PERFORM P430-PROX-NUMERO.
+           MOVE WS-PROX-NUMERO TO WS-LUGAR-PROX.
+
+           P470-VALIDAR-CONEXAO.
+
+           SET CONEXAO-REJEITADA TO FALSE.
+           MOVE RESERVA-NOME TO WS-CONEXAO-PASSAGEIRO.
+           SET WS-EXIT-OK2 TO "N".
+           MOVE ZEROES TO RESERVA-ID.
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK2 TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       IF RESERVA-NOME = WS-CONEXAO-PASSAGEIRO
+                               AND RESERVA-VOO NOT = VOOSINPUT-NOME
+                           MOVE RESERVA-VOO TO WS-CONEXAO-VOO-OUTRO
+                           PERFORM P471-PROCURAR-VOO-TABELA
+                           IF WS-CONEXAO-ENCONTROU = "S"
+                               PERFORM P472-COMPARAR-TEMPOS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK2 TO "N".
+
+           P471-PROCURAR-VOO-TABELA.
+
+           MOVE "N" TO WS-CONEXAO-ENCONTROU.
+           SET WS-IDX-CONEXAO TO 1.
+           PERFORM UNTIL WS-IDX-CONEXAO > WS-TOTAL-VOOS-CONEXAO
+               IF WS-CONEXAO-NOME (WS-IDX-CONEXAO)
+                       = WS-CONEXAO-VOO-OUTRO
+                   MOVE WS-CONEXAO-DATA (WS-IDX-CONEXAO)
+                       TO WS-CONEXAO-DATA-OUTRO
+                   MOVE WS-CONEXAO-HORA (WS-IDX-CONEXAO)
+                       TO WS-CONEXAO-HORA-OUTRO
+                   MOVE "S" TO WS-CONEXAO-ENCONTROU
+                   SET WS-IDX-CONEXAO TO WS-TOTAL-VOOS-CONEXAO
+               END-IF
+               SET WS-IDX-CONEXAO UP BY 1
+           END-PERFORM.
+
+           P472-COMPARAR-TEMPOS.
+
+           IF WS-CONEXAO-DATA-OUTRO = VOOSINPUT-DATA
+               MOVE VOOSINPUT-HORA TO WS-HORA-SPLIT
+               COMPUTE WS-MINUTOS-NOVO = WS-HORA-HH * 60 + WS-HORA-MM
+               MOVE WS-CONEXAO-HORA-OUTRO TO WS-HORA-SPLIT
+               COMPUTE WS-MINUTOS-OUTRO = WS-HORA-HH * 60 + WS-HORA-MM
+               COMPUTE WS-DIFERENCA-MIN =
+                       WS-MINUTOS-NOVO - WS-MINUTOS-OUTRO
+               IF WS-DIFERENCA-MIN < 0
+                   MULTIPLY WS-DIFERENCA-MIN BY -1
+                       GIVING WS-DIFERENCA-MIN
+               END-IF
+               IF WS-DIFERENCA-MIN < WS-MIN-CONEXAO
+                   SET CONEXAO-REJEITADA TO TRUE
+                   DISPLAY "LIGACAO DE " WS-CONEXAO-PASSAGEIRO
+                           " ENTRE " WS-CONEXAO-VOO-OUTRO " E "
+                           VOOSINPUT-NOME " TEM SO "
+                           WS-DIFERENCA-MIN " MINUTOS (MINIMO: "
+                           WS-MIN-CONEXAO " MINUTOS) - REJEITADA"
+               END-IF
+           END-IF.
+
+           P480-CARREGAR-TABELA-VOOS.
+
+           OPEN INPUT VOOSINPUT.
+           MOVE ZEROES TO WS-TOTAL-VOOS-CONEXAO.
+           SET WS-EXIT-OK2 TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-VOOS-CONEXAO
+                       MOVE VOOSINPUT-NOME
+                           TO WS-CONEXAO-NOME (WS-TOTAL-VOOS-CONEXAO)
+                       MOVE VOOSINPUT-DATA
+                           TO WS-CONEXAO-DATA (WS-TOTAL-VOOS-CONEXAO)
+                       MOVE VOOSINPUT-HORA
+                           TO WS-CONEXAO-HORA (WS-TOTAL-VOOS-CONEXAO)
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK2 TO "N".
+
+           CLOSE VOOSINPUT.
+
+           P450-ENTRAR-LISTA-ESPERA.
+
+           PERFORM P455-CONTAR-LISTA-ESPERA.
+
+           IF WS-WAIT-TOTAL >= WS-CFG-WAITLIST-MAX
+               DISPLAY "LISTA DE ESPERA CHEIA - NAO FOI POSSIVEL "
+                       "COLOCAR O PASSAGEIRO"
+           ELSE
+               MOVE WS-CHAVE-CTRL-WAITLIST TO CTRL-CHAVE
+               PERFORM P430-PROX-NUMERO
+               MOVE WS-PROX-NUMERO TO WAIT-ID
+               WRITE WAITLISTINPUT-REG
+                   INVALID KEY
+                       DISPLAY "ERRO AO COLOCAR EM LISTA DE ESPERA"
+                   NOT INVALID KEY
+                       DISPLAY "PASSAGEIRO COLOCADO EM LISTA DE ESPERA"
+               END-WRITE
+           END-IF.
+
+           P455-CONTAR-LISTA-ESPERA.
+
+           MOVE ZEROES TO WS-WAIT-TOTAL.
+           SET WS-EXIT-OK3 TO "N".
+           PERFORM UNTIL WS-EXIT-OK3 = "S"
+               READ WAITLISTINPUT
+                   AT END
+                       SET WS-EXIT-OK3 TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-WAIT-TOTAL
+               END-READ
+           END-PERFORM.
 
            P500-VER-RESERVAS.
            
            SET WS-EXIT-OK TO "N".
            OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
 
            PERFORM UNTIL WS-EXIT-OK = "S"
                READ RESERVASINPUT
                    AT END 
                        DISPLAY "FICHEIRO CHEGOU AO FIM"
                    NOT AT END 
-                       DISPLAY "RESERVA N: " RESERVA-ID 
-                               " NOME DO PASSAGEIRO - " RESERVA-NOME 
+                       DISPLAY "RESERVA N: " RESERVA-ID
+                               " NOME DO PASSAGEIRO - " RESERVA-NOME
                                " VOO - " RESERVA-VOO
+                               " LUGAR - " RESERVA-LUGAR
                END-READ
-           END-PERFORM. 
+           END-PERFORM.
            CLOSE RESERVASINPUT.
 
+           P600-CANCELAR-RESERVA.
 
-       STOP RUN.
+           SET WS-EXIT-OK TO "N".
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+           OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+
+           DISPLAY "INSIRA O NUMERO DA RESERVA A CANCELAR".
+           ACCEPT WS-ID-RESERVA-CANCELA.
+           MOVE WS-ID-RESERVA-CANCELA TO RESERVA-ID.
+
+           READ RESERVASINPUT
+               KEY IS RESERVA-ID
+               INVALID KEY
+                   DISPLAY "RESERVA NAO ENCONTRADA"
+               NOT INVALID KEY
+                   MOVE RESERVA-VOO TO WS-NOME-ALTERA
+                   DELETE RESERVASINPUT
+                       INVALID KEY
+                           DISPLAY "ERRO AO CANCELAR A RESERVA"
+                       NOT INVALID KEY
+                           DISPLAY "RESERVA CANCELADA COM SUCESSO"
+                           ADD 1 TO WS-TALLY-CANCELAMENTOS
+                           PERFORM P650-DEVOLVER-LUGAR
+           END-READ.
+
+           CLOSE RESERVASINPUT.
+           CLOSE VOOSINPUT.
+
+           P650-DEVOLVER-LUGAR.
+
+           SET WS-EXIT-OK TO "N".
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       IF VOOSINPUT-NOME = WS-NOME-ALTERA
+                           ADD 1 TO LUGARESDISPONIVEIS-INPUT
+                           REWRITE VOOSINPUT-REG
+                           OPEN I-O WAITLISTINPUT
+                           PERFORM P460-TENTAR-LISTA-ESPERA
+                           CLOSE WAITLISTINPUT
+                           SET WS-EXIT-OK TO "S"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+           P460-TENTAR-LISTA-ESPERA.
+
+           SET WS-EXIT-OK TO "N".
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ WAITLISTINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       IF WAIT-VOO-ID = VOOSINPUT-ID
+                           DISPLAY "LUGAR LIBERTADO - A CHAMAR DA "
+                                   "LISTA DE ESPERA: " WAIT-NOME
+                           MOVE WAIT-NOME TO RESERVA-NOME
+                           MOVE VOOSINPUT-NOME TO RESERVA-VOO
+                           OPEN I-O CONTROLOINPUT
+                           PERFORM P440-PROX-LUGAR
+                           MOVE WS-CHAVE-CTRL-RESERVA TO CTRL-CHAVE
+                           PERFORM P430-PROX-NUMERO
+                           MOVE WS-PROX-NUMERO TO WS-GRUPO-ID
+                           MOVE WS-CHAVE-CTRL-RESERVA TO CTRL-CHAVE
+                           PERFORM P430-PROX-NUMERO
+                           CLOSE CONTROLOINPUT
+                           MOVE WS-PROX-NUMERO TO RESERVA-ID
+                           MOVE WS-GRUPO-ID TO RESERVA-GRUPO-ID
+                           MOVE "N" TO RESERVA-EMBARCOU
+                           MOVE WS-LUGAR-PROX TO RESERVA-LUGAR
+                           WRITE RESERVAINPUT-REG
+                           ADD 1 TO WS-TALLY-RESERVAS
+                           SUBTRACT 1 FROM LUGARESDISPONIVEIS-INPUT
+                           REWRITE VOOSINPUT-REG
+                           DELETE WAITLISTINPUT
+                           SET WS-EXIT-OK TO "S"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+           P700-RELATORIO-OCUPACAO.
+
+           OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+           OPEN I-O CONTROLOINPUT.
+
+           DISPLAY " ".
+           DISPLAY "*** RELATORIO DE OCUPACAO DE VOOS ***".
+
+           SET WS-EXIT-OK TO "N".
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       PERFORM P710-CONTAR-RESERVAS
+                       PERFORM P720-LER-OVERAGE-VOO
+                       COMPUTE WS-OCUP-CAPACIDADE =
+                               LUGARESDISPONIVEIS-INPUT +
+                               WS-OCUP-RESERVADOS -
+                               WS-OCUP-OVERAGE-VOO
+                       IF WS-OCUP-CAPACIDADE > 0
+                           COMPUTE WS-OCUP-FATOR ROUNDED =
+                               (WS-OCUP-RESERVADOS /
+                                WS-OCUP-CAPACIDADE) * 100
+                       ELSE
+                           MOVE 0 TO WS-OCUP-FATOR
+                       END-IF
+                       DISPLAY "VOO " VOOSINPUT-ID " - "
+                               VOOSINPUT-NOME " RESERVADOS: "
+                               WS-OCUP-RESERVADOS " / "
+                               WS-OCUP-CAPACIDADE
+                               " OCUPACAO: " WS-OCUP-FATOR "%"
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+           CLOSE VOOSINPUT.
+           CLOSE RESERVASINPUT.
+           CLOSE CONTROLOINPUT.
+
+           P710-CONTAR-RESERVAS.
+
+           MOVE ZEROES TO WS-OCUP-RESERVADOS.
+           SET WS-EXIT-OK2 TO "N".
+           MOVE ZEROES TO RESERVA-ID.
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK2 TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       IF RESERVA-VOO = VOOSINPUT-NOME
+                           ADD 1 TO WS-OCUP-RESERVADOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           P720-LER-OVERAGE-VOO.
+
+           MOVE ZEROES TO WS-OCUP-OVERAGE-VOO.
+           MOVE WS-CHAVE-CTRL-OVERAGE TO CTRL-CHAVE (1:2).
+           MOVE VOOSINPUT-ID TO CTRL-CHAVE (3:2).
+           READ CONTROLOINPUT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CTRL-ULTIMO-NUM TO WS-OCUP-OVERAGE-VOO
+           END-READ.
+
+           P800-ELIMINAR-VOO.
+
+           OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+
+           DISPLAY "INSIRA O NUMERO DO VOO A ELIMINAR".
+           ACCEPT WS-ID-ALTERA.
+           MOVE WS-ID-ALTERA TO VOOSINPUT-ID.
+
+           READ VOOSINPUT
+               KEY IS VOOSINPUT-ID
+               INVALID KEY
+                   DISPLAY "VOO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   MOVE VOOSINPUT-NOME TO WS-NOME-ALTERA
+                   DELETE VOOSINPUT
+                       INVALID KEY
+                           DISPLAY "ERRO AO ELIMINAR O VOO"
+                       NOT INVALID KEY
+                           DISPLAY "VOO ELIMINADO COM SUCESSO"
+                           PERFORM P810-CANCELAR-RESERVAS-VOO
+           END-READ.
+
+           CLOSE VOOSINPUT.
+           CLOSE RESERVASINPUT.
+
+           P810-CANCELAR-RESERVAS-VOO.
+
+           MOVE ZEROES TO RESERVA-ID.
+           SET WS-EXIT-OK2 TO "N".
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK2 TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       IF RESERVA-VOO = WS-NOME-ALTERA
+                           DISPLAY "A CANCELAR RESERVA " RESERVA-ID
+                                   " DO VOO ELIMINADO"
+                           DELETE RESERVASINPUT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           P900-MANIFESTO.
+
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+
+           DISPLAY "INSIRA O NOME DO VOO PARA O MANIFESTO".
+           ACCEPT WS-NOME-PESQUISA.
+
+           DISPLAY " ".
+           DISPLAY "*** MANIFESTO DE PASSAGEIROS - " WS-NOME-PESQUISA
+                   " ***".
+
+           MOVE ZEROES TO RESERVA-ID.
+           SET WS-EXIT-OK2 TO "N".
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK2 TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       IF RESERVA-VOO = WS-NOME-PESQUISA
+                           DISPLAY "LUGAR " RESERVA-LUGAR " - "
+                                   "RESERVA " RESERVA-ID " - "
+                                   RESERVA-NOME
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESERVASINPUT.
+
+       P1000-RELATORIO-RECEITA.
+
+           OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+
+           DISPLAY " ".
+           DISPLAY "*** RELATORIO DE RECEITA POR VOO ***".
+
+           MOVE ZEROES TO WS-REC-RECEITA-TOTAL.
+           SET WS-EXIT-OK TO "N".
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       PERFORM P1010-CONTAR-RESERVAS-RECEITA
+                       MOVE WS-REC-RESERVADOS TO WS-C-NUM1
+                       MOVE VOOSINPUT-TARIFA TO WS-C-NUM2
+                       MOVE 'M' TO WS-C-OP
+                       CALL 'calc_util.o' USING WS-CALC-AREA
+                       IF WS-C-ERRO = 'S'
+                           DISPLAY "ERRO AO CALCULAR A RECEITA DO "
+                                   "VOO " VOOSINPUT-ID
+                           MOVE ZEROES TO WS-REC-RECEITA-VOO
+                       ELSE
+                           MOVE WS-C-RES TO WS-REC-RECEITA-VOO
+                       END-IF
+                       ADD WS-REC-RECEITA-VOO TO WS-REC-RECEITA-TOTAL
+                       DISPLAY "VOO " VOOSINPUT-ID " - "
+                               VOOSINPUT-NOME " TARIFA: "
+                               VOOSINPUT-TARIFA " RESERVAS: "
+                               WS-REC-RESERVADOS " RECEITA: "
+                               WS-REC-RECEITA-VOO
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+           DISPLAY "RECEITA TOTAL DE TODOS OS VOOS: "
+                   WS-REC-RECEITA-TOTAL.
+
+           CLOSE VOOSINPUT.
+           CLOSE RESERVASINPUT.
+
+       P1010-CONTAR-RESERVAS-RECEITA.
+
+           MOVE ZEROES TO WS-REC-RESERVADOS.
+           SET WS-EXIT-OK2 TO "N".
+           MOVE ZEROES TO RESERVA-ID.
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK2 TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       IF RESERVA-VOO = VOOSINPUT-NOME
+                           ADD 1 TO WS-REC-RESERVADOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       P1100-REGISTAR-EMBARQUE.
+
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+
+           DISPLAY "INSIRA O NUMERO DA RESERVA QUE EMBARCOU".
+           ACCEPT WS-ID-RESERVA-CANCELA.
+           MOVE WS-ID-RESERVA-CANCELA TO RESERVA-ID.
+
+           READ RESERVASINPUT
+               KEY IS RESERVA-ID
+               INVALID KEY
+                   DISPLAY "RESERVA NAO ENCONTRADA"
+               NOT INVALID KEY
+                   MOVE "S" TO RESERVA-EMBARCOU
+                   REWRITE RESERVAINPUT-REG
+                   DISPLAY "EMBARQUE REGISTADO COM SUCESSO"
+           END-READ.
+
+           CLOSE RESERVASINPUT.
+
+       P1200-RELATORIO-NO-SHOW.
+
+           OPEN I-O RESERVASINPUT.
+           PERFORM P011-VERIFICAR-ESTADO-RESERVA.
+
+           DISPLAY "INSIRA O NOME DO VOO PARA O RELATORIO DE NO-SHOW".
+           ACCEPT WS-NOME-PESQUISA.
+
+           DISPLAY " ".
+           DISPLAY "*** PASSAGEIROS SEM EMBARQUE - " WS-NOME-PESQUISA
+                   " ***".
+
+           MOVE ZEROES TO RESERVA-ID.
+           SET WS-EXIT-OK TO "N".
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       IF RESERVA-VOO = WS-NOME-PESQUISA
+                               AND RESERVA-EMBARCOU NOT = "S"
+                           DISPLAY "RESERVA " RESERVA-ID " - "
+                                   RESERVA-NOME " - NAO EMBARCOU"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+           CLOSE RESERVASINPUT.
+
+       P1300-VERIFICAR-METEO.
+
+           OPEN I-O VOOSINPUT.
+           PERFORM P010-VERIFICAR-ESTADO-VOO.
+
+           CALL 'web.o' USING WS-WEB-AREA.
+
+           OPEN INPUT WEATHERINPUT.
+
+           SET WS-EXIT-OK4 TO "N".
+           PERFORM UNTIL WS-EXIT-OK4 = "S"
+               READ WEATHERINPUT
+                   AT END
+                       SET WS-EXIT-OK4 TO "S"
+                   NOT AT END
+                       PERFORM P1310-PROCESSAR-LINHA-METEO
+               END-READ
+           END-PERFORM.
+
+           CLOSE WEATHERINPUT.
+           CLOSE VOOSINPUT.
+
+           DISPLAY "VERIFICACAO METEOROLOGICA CONCLUIDA".
+
+       P1310-PROCESSAR-LINHA-METEO.
+
+           MOVE SPACES TO WS-WEATHER-CIDADE WS-WEATHER-TEMP
+                          WS-WEATHER-VENTO.
+           UNSTRING WEATHERINPUT-LINHA DELIMITED BY " - "
+               INTO WS-WEATHER-CIDADE WS-WEATHER-TEMP WS-WEATHER-VENTO
+           END-UNSTRING.
+
+           MOVE WS-WEATHER-VENTO TO WS-VENTO-MAIUSCULAS.
+           INSPECT WS-VENTO-MAIUSCULAS CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           MOVE ZEROES TO WS-CONTAGEM-RISCO.
+           INSPECT WS-VENTO-MAIUSCULAS TALLYING
+               WS-CONTAGEM-RISCO FOR ALL "STORM".
+           INSPECT WS-VENTO-MAIUSCULAS TALLYING
+               WS-CONTAGEM-RISCO FOR ALL "RAIN".
+           INSPECT WS-VENTO-MAIUSCULAS TALLYING
+               WS-CONTAGEM-RISCO FOR ALL "SNOW".
+           INSPECT WS-VENTO-MAIUSCULAS TALLYING
+               WS-CONTAGEM-RISCO FOR ALL "FOG".
+           INSPECT WS-VENTO-MAIUSCULAS TALLYING
+               WS-CONTAGEM-RISCO FOR ALL "GALE".
+
+           IF WS-CONTAGEM-RISCO > ZEROES
+               MOVE "S" TO WS-RISCO-METEO
+           ELSE
+               MOVE "N" TO WS-RISCO-METEO
+           END-IF.
+
+           MOVE ZEROES TO VOOSINPUT-ID.
+           SET WS-EXIT-OK TO "N".
+           START VOOSINPUT KEY IS NOT LESS THAN VOOSINPUT-ID
+               INVALID KEY
+                   SET WS-EXIT-OK TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       IF VOOSINPUT-NOME = WS-WEATHER-CIDADE
+                           MOVE WS-RISCO-METEO TO VOOSINPUT-ALERTA-METEO
+                           REWRITE VOOSINPUT-REG
+                           IF VOOSINPUT-ALERTA-METEO-ATIVO
+                               DISPLAY "ALERTA: VOO " VOOSINPUT-NOME
+                                       " PODE SOFRER ATRASO "
+                                       "METEOROLOGICO"
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+       P001-REGISTAR-ACESSO.
+
+           MOVE SPACES TO WS-LOG-CIDADE.
+           CALL "system" USING WS-IP-COMMAND.
+
+           OPEN INPUT IPLOOKUP.
+           IF WS-IP-STATUS-OK
+               SET WS-EXIT-OK5 TO "N"
+               PERFORM UNTIL WS-EXIT-OK5 = "S"
+                   READ IPLOOKUP
+                       AT END
+                           SET WS-EXIT-OK5 TO "S"
+                       NOT AT END
+                           PERFORM P002-EXTRAIR-CIDADE
+                   END-READ
+               END-PERFORM
+               CLOSE IPLOOKUP
+           END-IF.
+
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HORA FROM TIME.
+
+           OPEN EXTEND ACESSOLOG.
+           IF WS-LOG-STATUS-NOVO
+               CLOSE ACESSOLOG
+               OPEN OUTPUT ACESSOLOG
+           END-IF.
+
+           MOVE SPACES TO ACESSOLOG-LINHA.
+           STRING WS-LOG-DATA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-LOG-HORA DELIMITED BY SIZE
+                   " - CIDADE: " DELIMITED BY SIZE
+                   WS-LOG-CIDADE DELIMITED BY SIZE
+               INTO ACESSOLOG-LINHA
+           END-STRING.
+
+           WRITE ACESSOLOG-LINHA.
+           CLOSE ACESSOLOG.
+
+       P002-EXTRAIR-CIDADE.
+
+           MOVE SPACES TO WS-LOG-TOK1 WS-LOG-TOK-CHAVE WS-LOG-TOK3
+                          WS-LOG-TOK-VALOR WS-LOG-TOK5.
+
+           UNSTRING IPLOOKUP-LINHA DELIMITED BY '"'
+               INTO WS-LOG-TOK1 WS-LOG-TOK-CHAVE WS-LOG-TOK3
+                    WS-LOG-TOK-VALOR WS-LOG-TOK5
+           END-UNSTRING.
+
+           IF WS-LOG-TOK-CHAVE = 'city'
+               MOVE WS-LOG-TOK-VALOR TO WS-LOG-CIDADE
+           END-IF.
+
+       P9000-GRAVAR-TALLY-DIARIO.
+
+           ACCEPT WS-TALLY-DATA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND TALLYOUTPUT.
+           IF WS-TALLY-STATUS-NOVO
+               CLOSE TALLYOUTPUT
+               OPEN OUTPUT TALLYOUTPUT
+           END-IF.
+
+           MOVE SPACES TO TALLYOUTPUT-LINHA.
+           STRING WS-TALLY-DATA DELIMITED BY SIZE
+                   " VOOS ADICIONADOS: " DELIMITED BY SIZE
+                   WS-TALLY-VOOS DELIMITED BY SIZE
+                   " RESERVAS FEITAS: " DELIMITED BY SIZE
+                   WS-TALLY-RESERVAS DELIMITED BY SIZE
+                   " CANCELAMENTOS: " DELIMITED BY SIZE
+                   WS-TALLY-CANCELAMENTOS DELIMITED BY SIZE
+               INTO TALLYOUTPUT-LINHA
+           END-STRING.
+
+           WRITE TALLYOUTPUT-LINHA.
+           CLOSE TALLYOUTPUT.
+
+       P010-VERIFICAR-ESTADO-VOO.
+
+           EVALUATE TRUE
+               WHEN WS-FICHEIRO-VOO-OK
+                   CONTINUE
+               WHEN WS-FICHEIRO-VOO-FIM
+                   DISPLAY "VOOS: FIM DE FICHEIRO ATINGIDO"
+               WHEN WS-FICHEIRO-VOO-DUPLICADO
+                   DISPLAY "VOOS: CHAVE DUPLICADA ("
+                           WS-FICHEIRO-STATUS-VOO ")"
+               WHEN WS-FICHEIRO-VOO-NAO-ENCONTRADO
+                   DISPLAY "VOOS: REGISTO NAO ENCONTRADO ("
+                           WS-FICHEIRO-STATUS-VOO ")"
+               WHEN WS-FICHEIRO-VOO-INEXISTENTE
+                   DISPLAY "VOOS: FICHEIRO DE VOOS INEXISTENTE OU "
+                           "INACESSIVEL (" WS-FICHEIRO-STATUS-VOO ")"
+               WHEN OTHER
+                   MOVE WS-FICHEIRO-STATUS-VOO TO WS-FS-CODIGO
+                   CALL 'status_msg.o' USING WS-FS-AREA
+                   DISPLAY "VOOS: ESTADO DE FICHEIRO INESPERADO ("
+                           WS-FS-CODIGO ") - " WS-FS-MENSAGEM
+           END-EVALUATE.
+
+       P011-VERIFICAR-ESTADO-RESERVA.
+
+           EVALUATE TRUE
+               WHEN WS-RESERVA-STATUS-FILE
+                   CONTINUE
+               WHEN WS-RESERVA-STATUS-FIM
+                   DISPLAY "RESERVAS: FIM DE FICHEIRO ATINGIDO"
+               WHEN WS-RESERVA-STATUS-DUPLICADO
+                   DISPLAY "RESERVAS: CHAVE DUPLICADA ("
+                           WS-FICHEIRO-STATUS-RESERVA ")"
+               WHEN WS-RESERVA-STATUS-NAO-ENCONTRADO
+                   DISPLAY "RESERVAS: REGISTO NAO ENCONTRADO ("
+                           WS-FICHEIRO-STATUS-RESERVA ")"
+               WHEN WS-RESERVA-STATUS-INEXISTENTE
+                   DISPLAY "RESERVAS: FICHEIRO DE RESERVAS INEXISTENTE "
+                           "OU INACESSIVEL ("
+                           WS-FICHEIRO-STATUS-RESERVA ")"
+               WHEN OTHER
+                   MOVE WS-FICHEIRO-STATUS-RESERVA TO WS-FS-CODIGO
+                   CALL 'status_msg.o' USING WS-FS-AREA
+                   DISPLAY "RESERVAS: ESTADO DE FICHEIRO INESPERADO ("
+                           WS-FS-CODIGO ") - " WS-FS-MENSAGEM
+           END-EVALUATE.
