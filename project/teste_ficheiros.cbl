@@ -33,17 +33,24 @@
            01 WS-EXIT-VAR PIC X(02) VALUE 'N'.
                88 WS-EXIT-OK VALUE 'S'.
 
+           01 WS-FS-AREA.
+               03 WS-FS-CODIGO   PIC X(02).
+               03 WS-FS-MENSAGEM PIC X(40).
+
        PROCEDURE DIVISION.
 
            OPEN I-O FICHEIRO.
 
-           IF WS-FICHEIRO-NOVO THEN 
+           IF WS-FICHEIRO-NOVO THEN
                OPEN OUTPUT FICHEIRO
                DISPLAY "FICHEIRO CRIADO - NAO EXISTIA"
-           END-IF. 
+           END-IF.
 
-           IF WS-FICHEIRO-STATUS NOT = '00' THEN 
-               DISPLAY "ERRO AO ABRIR"
+           IF WS-FICHEIRO-STATUS NOT = '00' THEN
+               MOVE WS-FICHEIRO-STATUS TO WS-FS-CODIGO
+               CALL 'status_msg.o' USING WS-FS-AREA
+               DISPLAY "ERRO AO ABRIR (" WS-FS-CODIGO ") - "
+                       WS-FS-MENSAGEM
                CLOSE FICHEIRO
                STOP RUN
            END-IF.
