@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELOCUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VOOSINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/voos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VOOSINPUT-ID
+           ALTERNATE RECORD KEY IS VOOSINPUT-NOME WITH DUPLICATES
+           FILE STATUS IS WS-FICHEIRO-STATUS-VOO.
+
+       SELECT RESERVASINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/reservas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RESERVA-ID
+           FILE STATUS IS WS-FICHEIRO-STATUS-RESERVA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD VOOSINPUT.
+           01 VOOSINPUT-REG.
+               05 VOOSINPUT-ID PIC 9(02).
+               05 VOOSINPUT-NOME PIC X(10).
+               05 LUGARESDISPONIVEIS-INPUT PIC 9(02).
+               05 VOOSINPUT-DATA PIC 9(08).
+               05 VOOSINPUT-HORA PIC 9(04).
+               05 VOOSINPUT-TARIFA PIC 9(05)V99.
+               05 VOOSINPUT-ALERTA-METEO PIC X(01).
+
+           FD RESERVASINPUT.
+           01 RESERVAINPUT-REG.
+               05 RESERVA-ID PIC 9(04).
+               05 RESERVA-NOME PIC X(10).
+               05 RESERVA-VOO PIC X(10).
+               05 RESERVA-GRUPO-ID PIC 9(04).
+               05 RESERVA-EMBARCOU PIC X(01).
+               05 RESERVA-LUGAR PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FICHEIRO-STATUS-VOO PIC XX.
+               88 WS-FICHEIRO-VOO-OK VALUE "00".
+
+           01 WS-FICHEIRO-STATUS-RESERVA PIC XX.
+               88 WS-FICHEIRO-RESERVA-OK VALUE "00".
+
+           77 WS-EXIT-OK PIC X(01) VALUE "N".
+           77 WS-EXIT-OK2 PIC X(01) VALUE "N".
+
+           77 WS-OCUP-RESERVADOS PIC 9(04) VALUE ZEROES.
+           77 WS-OCUP-CAPACIDADE PIC 9(04) VALUE ZEROES.
+           77 WS-OCUP-FATOR PIC 9(03) VALUE ZEROES.
+
+       LINKAGE SECTION.
+
+           01 LK-COM-AREA.
+               03 LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P700-RELATORIO-OCUPACAO.
+
+           GOBACK.
+
+       P700-RELATORIO-OCUPACAO.
+
+           OPEN INPUT VOOSINPUT.
+           OPEN INPUT RESERVASINPUT.
+
+           IF NOT WS-FICHEIRO-VOO-OK OR NOT WS-FICHEIRO-RESERVA-OK
+               DISPLAY "NAO FOI POSSIVEL ABRIR OS FICHEIROS DE VOOS"
+               CLOSE VOOSINPUT
+               CLOSE RESERVASINPUT
+               GOBACK
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "*** RELATORIO DE OCUPACAO DE VOOS ***".
+
+           SET WS-EXIT-OK TO "N".
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       PERFORM P710-CONTAR-RESERVAS
+                       COMPUTE WS-OCUP-CAPACIDADE =
+                               LUGARESDISPONIVEIS-INPUT +
+                               WS-OCUP-RESERVADOS
+                       IF WS-OCUP-CAPACIDADE > 0
+                           COMPUTE WS-OCUP-FATOR ROUNDED =
+                               (WS-OCUP-RESERVADOS /
+                                WS-OCUP-CAPACIDADE) * 100
+                       ELSE
+                           MOVE 0 TO WS-OCUP-FATOR
+                       END-IF
+                       DISPLAY "VOO " VOOSINPUT-ID " - "
+                               VOOSINPUT-NOME " RESERVADOS: "
+                               WS-OCUP-RESERVADOS " / "
+                               WS-OCUP-CAPACIDADE
+                               " OCUPACAO: " WS-OCUP-FATOR "%"
+               END-READ
+           END-PERFORM.
+           SET WS-EXIT-OK TO "N".
+
+           CLOSE VOOSINPUT.
+           CLOSE RESERVASINPUT.
+
+       P710-CONTAR-RESERVAS.
+
+           MOVE ZEROES TO WS-OCUP-RESERVADOS.
+           SET WS-EXIT-OK2 TO "N".
+           MOVE ZEROES TO RESERVA-ID.
+           START RESERVASINPUT KEY IS NOT LESS THAN RESERVA-ID
+               INVALID KEY
+                   SET WS-EXIT-OK2 TO "S"
+           END-START.
+
+           PERFORM UNTIL WS-EXIT-OK2 = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK2 TO "S"
+                   NOT AT END
+                       IF RESERVA-VOO = VOOSINPUT-NOME
+                           ADD 1 TO WS-OCUP-RESERVADOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM RELOCUP.
