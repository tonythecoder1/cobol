@@ -1,23 +1,52 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. TESTE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTE.
 
-ENVIRONMENT DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRAYOUT ASSIGN TO
+               '/Users/antonyferreira/Documents/Cobol/project/array.txt'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
-DATA DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARRAYOUT.
+       01 ARRAYOUT-REG.
+           05 ARRAYOUT-VALOR PIC 9(10).
 
-WORKING-STORAGE SECTION.
+       WORKING-STORAGE SECTION.
 
        01 WS-ARRAY-REGISTOS.
            05 NUM-REGISTOS OCCURS 10 TIMES INDEXED BY IDX.
-           10 NUM-VALOR PIC 9(10).
+               10 NUM-VALOR PIC 9(10).
 
-           PROCEDURE DIVISION.
+       01 WS-FS PIC XX.
+           88 WS-FS-OK VALUE '00'.
 
-       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-       MOVE IDX TO NUM-VALOR (IDX)
-       DISPLAY 'Elemento ' IDX ': ' NUM-VALOR (IDX)
-       END-PERFORM.
+       PROCEDURE DIVISION.
 
-       DISPLAY NUM-REGISTOS (2).
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+               MOVE IDX TO NUM-VALOR (IDX)
+               DISPLAY 'Elemento ' IDX ': ' NUM-VALOR (IDX)
+           END-PERFORM.
 
-       STOP RUN.
+           DISPLAY NUM-REGISTOS (2).
+
+           OPEN OUTPUT ARRAYOUT.
+
+           IF NOT WS-FS-OK
+               DISPLAY 'ERRO AO CRIAR O FICHEIRO DO ARRAY'
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+               MOVE NUM-VALOR (IDX) TO ARRAYOUT-VALOR
+               WRITE ARRAYOUT-REG
+           END-PERFORM.
+
+           CLOSE ARRAYOUT.
+
+           DISPLAY 'ARRAY GRAVADO EM array.txt'.
+
+           STOP RUN.
