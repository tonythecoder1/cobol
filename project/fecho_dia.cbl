@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHODIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VOOSINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/voos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS VOOSINPUT-ID
+           FILE STATUS IS WS-FICHEIRO-STATUS-VOO.
+
+       SELECT RESERVASINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/reservas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RESERVA-ID
+           FILE STATUS IS WS-FICHEIRO-STATUS-RESERVA.
+
+       SELECT CONTACTOS ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/contactos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CONTACTO
+           FILE STATUS IS WS-FICHEIRO-STATUS-CONT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           FD VOOSINPUT.
+           01 VOOSINPUT-REG.
+               05 VOOSINPUT-ID PIC 9(02).
+               05 VOOSINPUT-NOME PIC X(10).
+               05 LUGARESDISPONIVEIS-INPUT PIC 9(02).
+               05 VOOSINPUT-DATA PIC 9(08).
+               05 VOOSINPUT-HORA PIC 9(04).
+               05 VOOSINPUT-TARIFA PIC 9(05)V99.
+               05 VOOSINPUT-ALERTA-METEO PIC X(01).
+
+           FD RESERVASINPUT.
+           01 RESERVAINPUT-REG.
+               05 RESERVA-ID PIC 9(04).
+               05 RESERVA-NOME PIC X(10).
+               05 RESERVA-VOO PIC X(10).
+               05 RESERVA-GRUPO-ID PIC 9(04).
+               05 RESERVA-EMBARCOU PIC X(01).
+               05 RESERVA-LUGAR PIC 9(03).
+
+           FD CONTACTOS.
+           01 REG-CONTACTOS.
+               05 ID-CONTACTO    PIC 9(02).
+               05 NM-CONTACTO    PIC X(20).
+               05 TEL-CONTACTO   PIC X(15).
+               05 EMAIL-CONTACTO PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FICHEIRO-STATUS-VOO PIC XX.
+               88 WS-FICHEIRO-VOO-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-RESERVA PIC XX.
+               88 WS-RESERVA-STATUS-FILE VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-CONT PIC XX.
+               88 WS-CONT-STATUS-OK VALUE 00.
+
+           77 WS-EXIT-OK PIC X(01) VALUE "N".
+
+           77 WS-TOTAL-VOOS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-LUGARES-LIVRES PIC 9(05) VALUE ZEROES.
+
+           77 WS-TOTAL-RESERVAS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-EMBARCADOS PIC 9(04) VALUE ZEROES.
+
+           77 WS-CONT-ID PIC 9(03) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-CONTAR-VOOS.
+           PERFORM P200-CONTAR-RESERVAS.
+           PERFORM P300-CONTAR-CONTACTOS.
+           PERFORM P900-IMPRIMIR-RESUMO.
+
+           STOP RUN.
+
+       P100-CONTAR-VOOS.
+
+           OPEN INPUT VOOSINPUT.
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-VOOS
+                       ADD LUGARESDISPONIVEIS-INPUT
+                           TO WS-TOTAL-LUGARES-LIVRES
+               END-READ
+           END-PERFORM.
+
+           CLOSE VOOSINPUT.
+
+       P200-CONTAR-RESERVAS.
+
+           OPEN INPUT RESERVASINPUT.
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RESERVAS
+                       IF RESERVA-EMBARCOU = "S"
+                           ADD 1 TO WS-TOTAL-EMBARCADOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESERVASINPUT.
+
+       P300-CONTAR-CONTACTOS.
+
+           OPEN INPUT CONTACTOS.
+           SET WS-EXIT-OK TO "N".
+           MOVE ZEROES TO WS-CONT-ID.
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ CONTACTOS NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-CONT-ID
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTACTOS.
+
+       P900-IMPRIMIR-RESUMO.
+
+           DISPLAY " ".
+           DISPLAY "*** RELATORIO DE FECHO DE DIA ***".
+           DISPLAY " ".
+           DISPLAY "VOOS REGISTADOS: " WS-TOTAL-VOOS.
+           DISPLAY "LUGARES AINDA DISPONIVEIS: "
+                   WS-TOTAL-LUGARES-LIVRES.
+           DISPLAY " ".
+           DISPLAY "RESERVAS ATIVAS: " WS-TOTAL-RESERVAS.
+           DISPLAY "PASSAGEIROS EMBARCADOS: " WS-TOTAL-EMBARCADOS.
+           DISPLAY " ".
+           DISPLAY "CONTACTOS REGISTADOS: " WS-CONT-ID.
+           DISPLAY " ".
+
+       END PROGRAM FECHODIA.
