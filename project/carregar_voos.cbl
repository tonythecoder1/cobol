@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARREGAVOOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT HORARIOINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/horario.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FICHEIRO-STATUS-HORARIO.
+
+       SELECT VOOSINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/voos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VOOSINPUT-ID
+           ALTERNATE RECORD KEY IS VOOSINPUT-NOME WITH DUPLICATES
+           FILE STATUS IS WS-FICHEIRO-STATUS-VOO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           FD HORARIOINPUT.
+           01 HORARIOINPUT-LINHA PIC X(35).
+
+           FD VOOSINPUT.
+           01 VOOSINPUT-REG.
+               05 VOOSINPUT-ID PIC 9(02).
+               05 VOOSINPUT-NOME PIC X(10).
+               05 LUGARESDISPONIVEIS-INPUT PIC 9(02).
+               05 VOOSINPUT-DATA PIC 9(08).
+               05 VOOSINPUT-HORA PIC 9(04).
+               05 VOOSINPUT-TARIFA PIC 9(05)V99.
+               05 VOOSINPUT-ALERTA-METEO PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FICHEIRO-STATUS-HORARIO PIC XX.
+               88 WS-HORARIO-OK VALUE "00".
+               88 WS-HORARIO-FIM VALUE "10".
+
+           01 WS-FICHEIRO-STATUS-VOO PIC XX.
+               88 WS-FICHEIRO-VOO-OK VALUE "00".
+               88 WS-FICHEIRO-VOO-DUPLICADO VALUE "22".
+
+           01 WS-HORARIO-REG REDEFINES HORARIOINPUT-LINHA.
+               05 WS-H-ID PIC 9(02).
+               05 WS-H-NOME PIC X(10).
+               05 WS-H-LUGARES PIC 9(02).
+               05 WS-H-DATA PIC 9(08).
+               05 WS-H-HORA PIC 9(04).
+               05 WS-H-TARIFA PIC 9(05)V99.
+
+           77 WS-EXIT-OK PIC X(01) VALUE "N".
+           77 WS-TOTAL-LIDOS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-CARREGADOS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-JA-EXISTIAM PIC 9(04) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-CARREGAR-HORARIO.
+
+           DISPLAY " ".
+           DISPLAY "*** CARREGAMENTO DE HORARIO DE VOOS ***".
+           DISPLAY "LINHAS LIDAS: " WS-TOTAL-LIDOS.
+           DISPLAY "VOOS CARREGADOS: " WS-TOTAL-CARREGADOS.
+           DISPLAY "VOOS JA EXISTENTES (IGNORADOS): "
+                   WS-TOTAL-JA-EXISTIAM.
+
+           STOP RUN.
+
+       P100-CARREGAR-HORARIO.
+
+           OPEN INPUT HORARIOINPUT.
+           OPEN I-O VOOSINPUT.
+
+           IF WS-FICHEIRO-VOO-OK
+               CONTINUE
+           ELSE
+               DISPLAY "NAO FOI POSSIVEL ABRIR O FICHEIRO DE VOOS"
+               CLOSE HORARIOINPUT
+               STOP RUN
+           END-IF.
+
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ HORARIOINPUT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM P110-CARREGAR-UMA-LINHA
+               END-READ
+           END-PERFORM.
+
+           CLOSE HORARIOINPUT.
+           CLOSE VOOSINPUT.
+
+       P110-CARREGAR-UMA-LINHA.
+
+           MOVE WS-H-ID TO VOOSINPUT-ID.
+           MOVE WS-H-NOME TO VOOSINPUT-NOME.
+           MOVE WS-H-LUGARES TO LUGARESDISPONIVEIS-INPUT.
+           MOVE WS-H-DATA TO VOOSINPUT-DATA.
+           MOVE WS-H-HORA TO VOOSINPUT-HORA.
+           MOVE WS-H-TARIFA TO VOOSINPUT-TARIFA.
+           MOVE "N" TO VOOSINPUT-ALERTA-METEO.
+
+           WRITE VOOSINPUT-REG
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-JA-EXISTIAM
+                   DISPLAY "VOO " VOOSINPUT-ID
+                           " JA CARREGADO ANTERIORMENTE - IGNORADO"
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-CARREGADOS
+           END-WRITE.
+
+       END PROGRAM CARREGAVOOS.
