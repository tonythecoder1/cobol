@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONVOOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VOOSINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/voos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS VOOSINPUT-ID
+           FILE STATUS IS WS-FICHEIRO-STATUS-VOO.
+
+       SELECT RESERVASINPUT ASSIGN TO
+           "/Users/antonyferreira/Documents/Cobol/project/reservas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RESERVA-ID
+           FILE STATUS IS WS-FICHEIRO-STATUS-RESERVA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           FD VOOSINPUT.
+           01 VOOSINPUT-REG.
+               05 VOOSINPUT-ID PIC 9(02).
+               05 VOOSINPUT-NOME PIC X(10).
+               05 LUGARESDISPONIVEIS-INPUT PIC 9(02).
+               05 VOOSINPUT-DATA PIC 9(08).
+               05 VOOSINPUT-HORA PIC 9(04).
+               05 VOOSINPUT-TARIFA PIC 9(05)V99.
+               05 VOOSINPUT-ALERTA-METEO PIC X(01).
+
+           FD RESERVASINPUT.
+           01 RESERVAINPUT-REG.
+               05 RESERVA-ID PIC 9(04).
+               05 RESERVA-NOME PIC X(10).
+               05 RESERVA-VOO PIC X(10).
+               05 RESERVA-GRUPO-ID PIC 9(04).
+               05 RESERVA-EMBARCOU PIC X(01).
+               05 RESERVA-LUGAR PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-FICHEIRO-STATUS-VOO PIC XX.
+               88 WS-FICHEIRO-VOO-OK VALUE 00.
+
+           01 WS-FICHEIRO-STATUS-RESERVA PIC XX.
+               88 WS-RESERVA-STATUS-FILE VALUE 00.
+
+           01 WS-TABELA-VOOS.
+               05 WS-NOMES-VOOS OCCURS 99 TIMES
+                       INDEXED BY WS-IDX-VOOS.
+                   10 WS-NOME-VOO PIC X(10).
+
+           77 WS-TOTAL-VOOS PIC 9(04) VALUE ZEROES.
+           77 WS-TOTAL-ORFAOS PIC 9(04) VALUE ZEROES.
+           77 WS-ENCONTROU PIC X(01) VALUE "N".
+           77 WS-EXIT-OK PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P100-CARREGAR-VOOS.
+           PERFORM P200-VALIDAR-RESERVAS.
+
+           DISPLAY " ".
+           DISPLAY "*** RECONCILIACAO DE RESERVAS ORFAS ***".
+           DISPLAY "TOTAL DE RESERVAS ORFAS ENCONTRADAS: "
+                   WS-TOTAL-ORFAOS.
+
+           STOP RUN.
+
+       P100-CARREGAR-VOOS.
+
+           OPEN INPUT VOOSINPUT.
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ VOOSINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-VOOS
+                       MOVE VOOSINPUT-NOME
+                           TO WS-NOME-VOO (WS-TOTAL-VOOS)
+               END-READ
+           END-PERFORM.
+
+           CLOSE VOOSINPUT.
+
+       P200-VALIDAR-RESERVAS.
+
+           OPEN INPUT RESERVASINPUT.
+           SET WS-EXIT-OK TO "N".
+
+           PERFORM UNTIL WS-EXIT-OK = "S"
+               READ RESERVASINPUT NEXT
+                   AT END
+                       SET WS-EXIT-OK TO "S"
+                   NOT AT END
+                       PERFORM P210-PROCURAR-VOO
+                       IF WS-ENCONTROU = "N"
+                           ADD 1 TO WS-TOTAL-ORFAOS
+                           DISPLAY "RESERVA ORFA: " RESERVA-ID
+                                   " PASSAGEIRO: " RESERVA-NOME
+                                   " VOO (INEXISTENTE): " RESERVA-VOO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESERVASINPUT.
+
+       P210-PROCURAR-VOO.
+
+           MOVE "N" TO WS-ENCONTROU.
+           SET WS-IDX-VOOS TO 1.
+
+           PERFORM UNTIL WS-IDX-VOOS > WS-TOTAL-VOOS
+               IF WS-NOME-VOO (WS-IDX-VOOS) = RESERVA-VOO
+                   MOVE "S" TO WS-ENCONTROU
+                   SET WS-IDX-VOOS TO WS-TOTAL-VOOS
+               END-IF
+               SET WS-IDX-VOOS UP BY 1
+           END-PERFORM.
+
+       END PROGRAM RECONVOOS.
