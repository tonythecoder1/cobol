@@ -37,12 +37,17 @@
        01 WS-FIM-FICHEIRO PIC XX VALUE "N".
            88 WS-EXIT VALUE "S".
 
+       01 WS-CONT-LIDOS PIC 9(04) VALUE ZEROES.
+
+       01 WS-FS-AREA.
+           05 WS-FS-CODIGO   PIC X(02).
+           05 WS-FS-MENSAGEM PIC X(40).
+
 
        PROCEDURE DIVISION.
        
        INICIO-PROGRAMA.
            PERFORM P300-GRAVAR-FICHEIRO.
-           PERFORM P500-LER.
            STOP RUN.
 
        P300-GRAVAR-FICHEIRO.
@@ -50,7 +55,10 @@
            OPEN I-O FICHEIRO.
 
            IF NOT FICHEIRO-OK THEN
-               DISPLAY "ERRO AO ABRIR O FICHEIRO"
+               MOVE WS-FICHEIRO-STATUS TO WS-FS-CODIGO
+               CALL 'status_msg.o' USING WS-FS-AREA
+               DISPLAY "ERRO AO ABRIR O FICHEIRO (" WS-FS-CODIGO
+                       ") - " WS-FS-MENSAGEM
                STOP RUN
            END-IF.
 
@@ -83,13 +91,17 @@
 
        P500-LER.
 
+       MOVE ZEROES TO WS-CONT-LIDOS.
        PERFORM UNTIL WS-FIM-FICHEIRO = "S"
         READ FICHEIRO INTO WS-FICHEIRO-REG
-            AT END 
-                MOVE "S" TO WS-FIM-FICHEIRO  
-           NOT AT END 
+            AT END
+                MOVE "S" TO WS-FIM-FICHEIRO
+           NOT AT END
                 DISPLAY 'NOME ' WS-FICHEIRO-NOME
+                ADD 1 TO WS-CONT-LIDOS
         END-READ
        END-PERFORM.
 
+       DISPLAY WS-CONT-LIDOS ' REGISTOS LIDOS'.
+
 
