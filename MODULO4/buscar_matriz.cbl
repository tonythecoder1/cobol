@@ -4,38 +4,129 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPREGADOS ASSIGN TO
+           '/Users/antonyferreira/Documents/Cobol/employee.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CHAVE
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
+           FD EMPREGADOS.
+           01 EMP-REGISTO.
+               03 EMP-CHAVE PIC 99.
+               03 EMP-NOME  PIC X(06).
+
        WORKING-STORAGE SECTION.
 
        01 WS-TABELA.
-           03 WS-REGISTRO OCCURS 4 TIMES
-                       ASCENDING KEY IS WS-CHAVE 
+           03 WS-REGISTRO OCCURS 1 TO 50 TIMES
+                       DEPENDING ON WS-TOTAL-REG
+                       ASCENDING KEY IS WS-CHAVE
                        INDEXED BY I.
-           05 WS-CHAVE PIC 99.
-           05 WS-NOME PIC X(06).
-       
+               05 WS-CHAVE PIC 99.
+               05 WS-NOME PIC X(06).
+
+       77 WS-TOTAL-REG PIC 9(02) VALUE ZEROES.
+
+       01 WS-FS PIC XX.
+           88 WS-FS-OK VALUE '00'.
+           88 WS-FS-NOVO VALUE '35'.
+
+       01 WS-EXIT PIC X VALUE 'N'.
+           88 WS-EXIT-OK VALUE 'S' FALSE 'N'.
+
        77 WS-COD PIC X(02).
-           
+
+       77 WS-IDX-VERIF PIC 9(02) VALUE ZEROES.
+       01 WS-CHAVE-DUPLICADA PIC X VALUE 'N'.
+           88 WS-CHAVE-DUPLICADA-SIM VALUE 'S' FALSE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-       MOVE '01MARCOS02CARLOS03MARINA04ANA   ' TO WS-TABELA.
+           PERFORM P100-CARREGAR-TABELA.
+
+           DISPLAY 'INSIRA O CODIGO DO UTILIZADOR: '.
+           ACCEPT WS-COD.
+
+           SEARCH ALL WS-REGISTRO
+               AT END
+                   DISPLAY 'DADO NAO ENCONTRADO'
+               WHEN WS-CHAVE(I) = WS-COD
+
+                   DISPLAY 'ENCONTRADO: '
+                   DISPLAY ' '
+                   DISPLAY 'CHAVE: '    WS-CHAVE(I)
+                   DISPLAY 'NOME '    WS-NOME(I)
+           END-SEARCH.
+
+           STOP RUN.
+
+       P100-CARREGAR-TABELA.
+
+           MOVE ZEROES TO WS-TOTAL-REG.
+           OPEN INPUT EMPREGADOS.
+
+           IF WS-FS-NOVO
+               CLOSE EMPREGADOS
+               PERFORM P110-SEMEAR-FICHEIRO
+               OPEN INPUT EMPREGADOS
+           END-IF.
+
+           SET WS-EXIT-OK TO FALSE.
+           PERFORM UNTIL WS-EXIT-OK
+               READ EMPREGADOS NEXT
+                   AT END
+                       SET WS-EXIT-OK TO TRUE
+                   NOT AT END
+                       PERFORM P120-VERIFICAR-CHAVE-DUPLICADA
+                       IF WS-CHAVE-DUPLICADA-SIM
+                           DISPLAY 'AVISO: CHAVE ' EMP-CHAVE
+                                   ' REPETIDA NO FICHEIRO - REGISTO '
+                                   'IGNORADO'
+                       ELSE
+                           ADD 1 TO WS-TOTAL-REG
+                           MOVE EMP-CHAVE TO WS-CHAVE (WS-TOTAL-REG)
+                           MOVE EMP-NOME TO WS-NOME (WS-TOTAL-REG)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPREGADOS.
+
+       P120-VERIFICAR-CHAVE-DUPLICADA.
+
+           SET WS-CHAVE-DUPLICADA-SIM TO FALSE.
+           SET WS-IDX-VERIF TO 1.
+           PERFORM UNTIL WS-IDX-VERIF > WS-TOTAL-REG
+                   OR WS-CHAVE-DUPLICADA-SIM
+               IF WS-CHAVE (WS-IDX-VERIF) = EMP-CHAVE
+                   SET WS-CHAVE-DUPLICADA-SIM TO TRUE
+               END-IF
+               ADD 1 TO WS-IDX-VERIF
+           END-PERFORM.
+
+       P110-SEMEAR-FICHEIRO.
+
+           OPEN OUTPUT EMPREGADOS.
 
-       DISPLAY 'INSIRA O CODIGO DO UTILIZADOR: '.
-       ACCEPT WS-COD.
+           MOVE 01 TO EMP-CHAVE.
+           MOVE 'MARCOS' TO EMP-NOME.
+           WRITE EMP-REGISTO.
 
-       SEARCH ALL WS-REGISTRO
-           AT END 
-               DISPLAY 'DADO NAO ENCONTRADO'
-           WHEN WS-CHAVE(I) = WS-COD
+           MOVE 02 TO EMP-CHAVE.
+           MOVE 'CARLOS' TO EMP-NOME.
+           WRITE EMP-REGISTO.
 
-               DISPLAY 'ENCONTRADO: '
-               DISPLAY ' '
-               DISPLAY 'CHAVE: '    WS-CHAVE(I)
-               DISPLAY 'NOME '    WS-NOME(I) 
-       END-SEARCH.
+           MOVE 03 TO EMP-CHAVE.
+           MOVE 'MARINA' TO EMP-NOME.
+           WRITE EMP-REGISTO.
 
+           MOVE 04 TO EMP-CHAVE.
+           MOVE 'ANA   ' TO EMP-NOME.
+           WRITE EMP-REGISTO.
 
-       STOP RUN.
\ No newline at end of file
+           CLOSE EMPREGADOS.
