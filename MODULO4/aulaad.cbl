@@ -4,10 +4,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT FICHACARTAO ASSIGN TO
+           '/Users/antonyferreira/Documents/Cobol/employee_card.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
+           FD FICHACARTAO.
+           01 FICHACARTAO-LINHA PIC X(34).
+
        WORKING-STORAGE SECTION.
 
        01 WS-REG-1.
@@ -20,6 +28,10 @@
            03 WS-NOME   PIC X(20).
            03 WS-TEL    PIC X(09).
 
+       01 WS-FS PIC XX.
+           88 WS-FS-OK VALUE '00'.
+           88 WS-FS-NOVO VALUE '35'.
+
        PROCEDURE DIVISION.
 
            MOVE '00001'           TO WS-CODIGO OF WS-REG-1.
@@ -36,4 +48,21 @@
            DISPLAY 'WS-REG-2:'.
            DISPLAY WS-REG-2.
 
+           PERFORM P200-GRAVAR-CARTAO.
+
        STOP RUN.
+
+       P200-GRAVAR-CARTAO.
+
+           OPEN EXTEND FICHACARTAO.
+           IF WS-FS-NOVO
+               CLOSE FICHACARTAO
+               OPEN OUTPUT FICHACARTAO
+           END-IF.
+
+           MOVE WS-REG-1 TO FICHACARTAO-LINHA.
+           WRITE FICHACARTAO-LINHA.
+
+           CLOSE FICHACARTAO.
+
+           DISPLAY 'FICHA DE FUNCIONARIO GRAVADA EM employee_card.dat'.
